@@ -0,0 +1,228 @@
+      *********************************************************************
+      * YEAR-END PAYROLL COST SUMMARY.
+      *
+      * READS EMPFILE (THE SAME INDEXED FILE MAINTAINED BY
+      * INDXFILE/INDXREAD/INDXDEUP) AND PRODUCES A DEPARTMENT-BY-GRADE
+      * COST MATRIX: ONE LINE PER GRADE WITHIN A DEPARTMENT SHOWING
+      * HEADCOUNT AND SALARY TOTAL, A DEPARTMENT TOTAL LINE, AND A
+      * GRAND TOTAL LINE. TERMINATED EMPLOYEES ARE EXCLUDED SINCE THEY
+      * ARE NO LONGER A PAYROLL COST.
+      *
+      * EMPLOYEES ARE SORTED BY DEPARTMENT/GRADE FIRST SO THE MATRIX
+      * CAN BE BUILT WITH A SIMPLE CONTROL-BREAK PASS OVER THE SORTED
+      * WORK FILE.
+      *********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPPAYSUM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT EMPFILE ASSIGN "EMPFIL"
+                      ACCESS DYNAMIC
+                      ORGANIZATION INDEXED
+                      STATUS WS-EMP-FILE-STATUS
+                      RECORD KEY EMPID.
+       SELECT SORT-WORK-FILE ASSIGN "EMPPAYSUM.WRK".
+       SELECT SUMMARY-FILE ASSIGN "EMPPAYSUM.DAT"
+                      ORGANIZATION LINE SEQUENTIAL
+                      STATUS WS-SUM-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPFILE
+       RECORD 90.
+       01 EMPREC.
+          05 EMPID             PIC 9(05).
+          05 EMPDEPT           PIC 9(03).
+          05 EMPNAME           PIC X(20).
+          05 EMPSALARY         PIC 9(06).
+          05 EMPGRADE          PIC X(02).
+          05 EMPDESIGNATION    PIC X(20).
+          05 EMP-HIRE-DATE     PIC 9(08).
+          05 EMP-TERM-DATE     PIC 9(08).
+          05 EMP-STATUS        PIC X(01).
+             88 EMP-ACTIVE     VALUE "A".
+             88 EMP-TERMINATED VALUE "T".
+             88 EMP-ON-LEAVE   VALUE "L".
+          05 EMP-STATUS-DATE   PIC 9(08).
+          05 FILLER            PIC X(09).
+
+       SD SORT-WORK-FILE.
+       01 SORT-WORK-REC.
+          05 SW-DEPT            PIC 9(03).
+          05 SW-GRADE           PIC X(02).
+          05 SW-SALARY          PIC 9(06).
+
+       FD SUMMARY-FILE.
+       01 SUMMARY-LINE          PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMP-FILE-STATUS    PIC X(02) VALUE "00".
+          88 EMP-STATUS-OK      VALUE "00".
+       01 WS-EMP-FILE-END       PIC X(01) VALUE "N".
+          88 EMP-FILE-END       VALUE "Y".
+       01 WS-SUM-FILE-STATUS    PIC X(02) VALUE "00".
+          88 SUM-STATUS-OK      VALUE "00".
+       01 WS-SORT-FILE-END      PIC X(01) VALUE "N".
+          88 SORT-FILE-END      VALUE "Y".
+       01 WS-FIRST-RECORD       PIC X(01) VALUE "Y".
+          88 FIRST-RECORD       VALUE "Y".
+
+       01 WS-PREV-DEPT          PIC 9(03) VALUE ZERO.
+       01 WS-PREV-GRADE         PIC X(02) VALUE SPACES.
+
+       01 WS-GRADE-COUNT        PIC 9(05) VALUE ZERO.
+       01 WS-GRADE-TOTAL        PIC 9(09) VALUE ZERO.
+       01 WS-DEPT-COUNT         PIC 9(05) VALUE ZERO.
+       01 WS-DEPT-TOTAL         PIC 9(09) VALUE ZERO.
+       01 WS-GRAND-COUNT        PIC 9(05) VALUE ZERO.
+       01 WS-GRAND-TOTAL        PIC 9(09) VALUE ZERO.
+
+       01 WS-PRINT-DEPT         PIC 9(03).
+       01 WS-PRINT-GRADE        PIC X(02).
+       01 WS-PRINT-COUNT        PIC ZZ,ZZ9.
+       01 WS-PRINT-TOTAL        PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           PERFORM 1000-INIT THRU 1000-EXIT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-DEPT SW-GRADE
+               INPUT PROCEDURE IS 2000-LOAD-FROM-EMPFILE
+               OUTPUT PROCEDURE IS 3000-SUMMARIZE.
+           PERFORM 9999-CLEANUP THRU 9999-EXIT.
+           GOBACK.
+
+       1000-INIT.
+           OPEN INPUT EMPFILE.
+           IF NOT EMP-STATUS-OK
+               DISPLAY "ERROR OPENING EMPFILE"
+               DISPLAY "FILE STATUS : " WS-EMP-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT SUMMARY-FILE.
+           IF NOT SUM-STATUS-OK
+               DISPLAY "ERROR OPENING SUMMARY-FILE"
+               DISPLAY "FILE STATUS : " WS-SUM-FILE-STATUS
+               STOP RUN
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      * TERMINATED EMPLOYEES ARE NOT A PAYROLL COST AND ARE SKIPPED.
+       2000-LOAD-FROM-EMPFILE.
+           PERFORM UNTIL EMP-FILE-END
+               READ EMPFILE NEXT
+                   AT END
+                       MOVE "Y" TO WS-EMP-FILE-END
+                   NOT AT END
+                       IF NOT EMP-TERMINATED
+                           MOVE EMPDEPT   TO SW-DEPT
+                           MOVE EMPGRADE  TO SW-GRADE
+                           MOVE EMPSALARY TO SW-SALARY
+                           RELEASE SORT-WORK-REC
+                       END-IF
+               END-READ
+           END-PERFORM.
+       2000-EXIT.
+           EXIT.
+
+       3000-SUMMARIZE.
+           PERFORM UNTIL SORT-FILE-END
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE "Y" TO WS-SORT-FILE-END
+                   NOT AT END
+                       PERFORM 3050-CHECK-CONTROL-BREAK
+                               THRU 3050-EXIT
+                       MOVE "N"      TO WS-FIRST-RECORD
+                       MOVE SW-DEPT  TO WS-PREV-DEPT
+                       MOVE SW-GRADE TO WS-PREV-GRADE
+                       ADD SW-SALARY TO WS-GRADE-TOTAL
+                       ADD 1         TO WS-GRADE-COUNT
+               END-RETURN
+           END-PERFORM.
+
+           IF NOT FIRST-RECORD
+               PERFORM 3100-WRITE-GRADE-LINE THRU 3100-EXIT
+               PERFORM 3200-WRITE-DEPT-LINE THRU 3200-EXIT
+           END-IF.
+
+           PERFORM 3300-WRITE-GRAND-TOTAL THRU 3300-EXIT.
+       3000-EXIT.
+           EXIT.
+
+       3050-CHECK-CONTROL-BREAK.
+           IF FIRST-RECORD
+               NEXT SENTENCE
+           ELSE
+               IF SW-DEPT NOT = WS-PREV-DEPT
+                   PERFORM 3100-WRITE-GRADE-LINE THRU 3100-EXIT
+                   PERFORM 3200-WRITE-DEPT-LINE THRU 3200-EXIT
+               ELSE
+                   IF SW-GRADE NOT = WS-PREV-GRADE
+                       PERFORM 3100-WRITE-GRADE-LINE THRU 3100-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+       3050-EXIT.
+           EXIT.
+
+       3100-WRITE-GRADE-LINE.
+           MOVE WS-PREV-DEPT  TO WS-PRINT-DEPT.
+           MOVE WS-PREV-GRADE TO WS-PRINT-GRADE.
+           MOVE WS-GRADE-COUNT TO WS-PRINT-COUNT.
+           MOVE WS-GRADE-TOTAL TO WS-PRINT-TOTAL.
+           STRING "DEPT " WS-PRINT-DEPT
+                  "  GRADE " WS-PRINT-GRADE
+                  "  COUNT " WS-PRINT-COUNT
+                  "  TOTAL " WS-PRINT-TOTAL
+               DELIMITED BY SIZE INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           ADD WS-GRADE-TOTAL TO WS-DEPT-TOTAL.
+           ADD WS-GRADE-COUNT TO WS-DEPT-COUNT.
+           MOVE ZERO TO WS-GRADE-TOTAL.
+           MOVE ZERO TO WS-GRADE-COUNT.
+       3100-EXIT.
+           EXIT.
+
+       3200-WRITE-DEPT-LINE.
+           MOVE WS-PREV-DEPT  TO WS-PRINT-DEPT.
+           MOVE WS-DEPT-COUNT TO WS-PRINT-COUNT.
+           MOVE WS-DEPT-TOTAL TO WS-PRINT-TOTAL.
+           STRING "DEPT " WS-PRINT-DEPT
+                  "  TOTAL       COUNT " WS-PRINT-COUNT
+                  "  TOTAL " WS-PRINT-TOTAL
+               DELIMITED BY SIZE INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+           MOVE SPACES TO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           ADD WS-DEPT-TOTAL TO WS-GRAND-TOTAL.
+           ADD WS-DEPT-COUNT TO WS-GRAND-COUNT.
+           MOVE ZERO TO WS-DEPT-TOTAL.
+           MOVE ZERO TO WS-DEPT-COUNT.
+       3200-EXIT.
+           EXIT.
+
+       3300-WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-COUNT TO WS-PRINT-COUNT.
+           MOVE WS-GRAND-TOTAL TO WS-PRINT-TOTAL.
+           STRING "G R A N D   TOTAL     COUNT " WS-PRINT-COUNT
+                  "  TOTAL " WS-PRINT-TOTAL
+               DELIMITED BY SIZE INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+       3300-EXIT.
+           EXIT.
+
+       9999-CLEANUP.
+           CLOSE EMPFILE.
+           CLOSE SUMMARY-FILE.
+           DISPLAY "END OF PROCESSING".
+           DISPLAY "DEPARTMENTS/GRADES SUMMARIZED, GRAND TOTAL : "
+                   WS-GRAND-TOTAL.
+       9999-EXIT.
+           EXIT.
