@@ -1,13 +1,13 @@
       *********************************************************
       *THIS IS A SIMPLE PROGRAM TO DEMONSTRATE COBOL'S REPORT WRITER
-      *FEATURE. 
+      *FEATURE.
       *
-      *PROGRAM PRINTS OUT DETAILS OF FOUR EMPLOYEES. TWO EMPLOYEES
-      *OF ONE DEPT AND TWO OF A DIFFERENT DEPT. DEPARTMENT WISE TOTALS
-      *ARE PRINTED AND AT THE END A GRAND TOTAL LINE IS PRINTED.
+      *PROGRAM PRINTS OUT DETAILS OF EMPLOYEES FROM THE EMPLOYEE
+      *MASTER FILE. DEPARTMENT WISE TOTALS ARE PRINTED AND AT THE
+      *END A GRAND TOTAL LINE IS PRINTED.
       *
-      *EMPLOYEE DETAILS ARE HARD CODED IN THE PROGRAM. PROGRAM CAN BE 
-      *MODIFIED TO READ FROM A DATABASE OR FILE AS REQUIRED.
+      *EMPLOYEE DETAILS ARE READ FROM EMPFILE, THE SAME INDEXED
+      *FILE MAINTAINED BY INDXFILE/INDXREAD/INDXDEUP.
       *
       *************************************************************
        IDENTIFICATION DIVISION.
@@ -15,31 +15,101 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+       SELECT EMPFILE ASSIGN "EMPFIL"
+                      ACCESS DYNAMIC
+                      ORGANIZATION INDEXED
+                      STATUS WS-EMP-FILE-STATUS
+                      RECORD KEY EMPID.
        SELECT PRINT-FILE ASSIGN TO "EMPREPORT.DAT"
        ORGANIZATION IS LINE SEQUENTIAL
        FILE STATUS IS PRT-FILE-STATUS.
+       SELECT EXCEPTION-FILE ASSIGN TO "EMPEXCPT.DAT"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS EXC-FILE-STATUS.
+       SELECT CSV-FILE ASSIGN TO "EMPREPORT.CSV"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS CSV-FILE-STATUS.
+       SELECT SORT-WORK-FILE ASSIGN TO "EMPSORT.WRK".
 
        DATA DIVISION.
        FILE SECTION.
+       FD EMPFILE
+       RECORD 90.
+       01 EMPREC.
+          05 EMPID             PIC 9(05).
+          05 EMPDEPT           PIC 9(03).
+          05 EMPNAME           PIC X(20).
+          05 EMPSALARY         PIC 9(06).
+          05 EMPGRADE          PIC X(02).
+          05 EMPDESIGNATION    PIC X(20).
+          05 EMP-HIRE-DATE     PIC 9(08).
+          05 EMP-TERM-DATE     PIC 9(08).
+          05 EMP-STATUS        PIC X(01).
+             88 EMP-ACTIVE     VALUE "A".
+             88 EMP-TERMINATED VALUE "T".
+             88 EMP-ON-LEAVE   VALUE "L".
+          05 EMP-STATUS-DATE   PIC 9(08).
+          05 FILLER            PIC X(09).
+
        FD    PRINT-FILE
            REPORT IS EMP-REPORT.
 
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-LINE.
+          05 EXC-EMP-ID     PIC 9(05).
+          05 FILLER         PIC X(02) VALUE SPACES.
+          05 EXC-EMP-NAME   PIC X(20).
+          05 FILLER         PIC X(02) VALUE SPACES.
+          05 EXC-REASON     PIC X(30).
+
+       FD CSV-FILE.
+       01 CSV-LINE            PIC X(80).
+
+      * EMPFILE IS KEYED ON EMPID, SO A DYNAMIC READ NEXT RETURNS
+      * RECORDS IN EMPID ORDER RATHER THAN DEPARTMENT/GRADE ORDER.
+      * THE REPORT WRITER'S CONTROL BREAKS REQUIRE THE INPUT TO
+      * ALREADY BE IN CONTROL-FIELD ORDER, SO EMPFILE IS SORTED
+      * INTO DEPARTMENT/GRADE SEQUENCE BEFORE REPORTING.
+       SD SORT-WORK-FILE.
+       01 SORT-REC.
+          05 SRT-EMPID          PIC 9(05).
+          05 SRT-EMPDEPT        PIC 9(03).
+          05 SRT-EMPGRADE       PIC X(02).
+          05 SRT-EMPNAME        PIC X(20).
+          05 SRT-EMPSALARY      PIC 9(06).
+
        WORKING-STORAGE SECTION.
        01 INDICATORS.
           05 PRT-FILE-STATUS PIC X(02) VALUE SPACES.
+          05 EXC-FILE-STATUS PIC X(02) VALUE SPACES.
+          05 CSV-FILE-STATUS PIC X(02) VALUE SPACES.
+
+       01 WS-CSV-FIELDS.
+          05 WS-CSV-ID        PIC 9(05).
+          05 WS-CSV-SALARY    PIC 9(06).
+          05 WS-EMP-FILE-STATUS PIC X(02) VALUE "00".
+             88 EMP-STATUS-OK VALUE "00".
+          05 WS-EMP-FILE-END PIC X(01) VALUE "N".
+             88 EMP-FILE-END VALUE "Y".
+          05 WS-SORT-FILE-END PIC X(01) VALUE "N".
+             88 SORT-FILE-END VALUE "Y".
 
        01 EMP-RECORD.
-         05 EMP-ID PIC 9(04).
+         05 EMP-ID PIC 9(05).
          05 EMP-NAME PIC X(20).
-         05 EMP-DEPT PIC 99.
-         05 EMP-SALARY PIC 9(6)V99.
+         05 EMP-DEPT PIC 9(03).
+         05 EMP-GRADE PIC X(02).
+         05 EMP-SALARY PIC 9(6).
+
+       01 WS-ONE-EMPLOYEE       PIC 9 VALUE 1.
+       01 WS-DEPT-AVG-SALARY    PIC ZZZ,ZZZ,ZZ9.
        REPORT SECTION.
        RD EMP-REPORT
-          CONTROLS ARE EMP-DEPT
-          PAGE LIMIT 40 LINES
+          CONTROLS ARE EMP-DEPT EMP-GRADE
+          PAGE LIMIT 70 LINES
           FIRST DETAIL 5
-       	  LAST DETAIL 35
-          FOOTING 38.
+       	  LAST DETAIL 55
+          FOOTING 70.
        01 TYPE IS PAGE HEADING.
           05 LINE 1.
              10 COLUMN 61 PIC X(4) VALUE 'PAGE'.
@@ -52,18 +122,43 @@
              10 COLUMN 38 PIC X(04) VALUE 'DEPT'.
              10 COLUMN 49 PIC X(06) VALUE 'SALARY'.
        01 REPORT-LINE TYPE DETAIL LINE PLUS 1.
-          05 COLUMN 4      PIC 9(4) SOURCE    EMP-ID.
+          05 COLUMN 4      PIC 9(5) SOURCE    EMP-ID.
           05 COLUMN 15    PIC X(20) SOURCE EMP-NAME.
-          05 COLUMN 40    PIC 99 SOURCE EMP-DEPT.
-          05 COLUMN 46    PIC ZZZZ99.99 SOURCE EMP-SALARY.
-       01 TYPE IS CONTROL FOOTING EMP-DEPT LINE PLUS 2.
+          05 COLUMN 40    PIC 999 SOURCE EMP-DEPT.
+          05 COLUMN 46    PIC ZZZ,ZZZ,ZZ9 SOURCE EMP-SALARY.
+       01 TYPE IS CONTROL FOOTING EMP-GRADE LINE PLUS 2.
+          05 COLUMN 50 PIC X(20) VALUE "GRADE TOTAL : ".
+          05 COLUMN 71 PIC X(02) SOURCE EMP-GRADE.
+          05 GRADE-TOTAL COLUMN 75 PIC ZZZ,ZZZ,ZZ9 SUM EMP-SALARY.
+       01 DEPT-FOOTING TYPE IS CONTROL FOOTING EMP-DEPT LINE PLUS 2.
           05 COLUMN 50 PIC X(20) VALUE "DEPARTMENT TOTAL : ".
-          05 DEPT-TOTAL COLUMN 75 PIC ZZZ,ZZZ.99 SUM EMP-SALARY.
-       01 TYPE IS CONTROL FOOTING FINAL LINE PLUS 2.
+          05 DEPT-TOTAL COLUMN 75 PIC ZZZ,ZZZ,ZZ9 SUM GRADE-TOTAL.
+          05 DEPT-COUNT COLUMN 88 PIC ZZ9 SUM WS-ONE-EMPLOYEE.
+          05 LINE PLUS 1.
+             10 COLUMN 50 PIC X(20) VALUE "NO OF EMPLOYEES : ".
+             10 COLUMN 75 PIC ZZ9 SOURCE DEPT-COUNT.
+             10 COLUMN 88 PIC X(16) VALUE "AVG SALARY : ".
+             10 COLUMN 101 PIC ZZZ,ZZZ,ZZ9 SOURCE WS-DEPT-AVG-SALARY.
+       01 FINAL-FOOTING TYPE IS CONTROL FOOTING FINAL LINE PLUS 2.
           05 COLUMN 50 PIC X(20) VALUE "G R A N D   TOTAL : ".
-          05 FINAL-TOTAL COLUMN 75 PIC ZZZ,ZZZ.99
+          05 FINAL-TOTAL COLUMN 75 PIC ZZZ,ZZZ,ZZ9
                                       SUM DEPT-TOTAL.
+          05 FINAL-COUNT COLUMN 88 PIC ZZZ9 SUM DEPT-COUNT.
+          05 LINE PLUS 1.
+             10 COLUMN 50 PIC X(20) VALUE "NO OF EMPLOYEES : ".
+             10 COLUMN 75 PIC ZZZ9 SOURCE FINAL-COUNT.
        PROCEDURE DIVISION.
+       DECLARATIVES.
+       DEPT-FOOTING-PREP SECTION.
+           USE BEFORE REPORTING DEPT-FOOTING.
+           IF DEPT-COUNT > ZERO
+               COMPUTE WS-DEPT-AVG-SALARY
+                   = DEPT-TOTAL / DEPT-COUNT
+           ELSE
+               MOVE ZERO TO WS-DEPT-AVG-SALARY
+           END-IF.
+       END DECLARATIVES.
+
        1000-CREATE-REPORTS.
            OPEN OUTPUT PRINT-FILE.
 
@@ -71,40 +166,108 @@
                DISPLAY "BAD FILE STATUS : " PRT-FILE-STATUS
                STOP RUN.
 
-           INITIATE EMP-REPORT.
-           PERFORM 2000-GENERATE-REPORT THRU 2000-EXIT.
-           STOP RUN.
+           OPEN OUTPUT EXCEPTION-FILE.
 
-       2000-GENERATE-REPORT.
-           OPEN OUTPUT PRINT-FILE.
-           INITIATE EMP-REPORT
-           PERFORM
-               MOVE 1 TO EMP-ID
-               MOVE "JOHN" TO EMP-NAME
-               MOVE 76 TO EMP-DEPT
-               MOVE 10000.11 TO EMP-SALARY
-               GENERATE REPORT-LINE
-
-               MOVE 2 TO EMP-ID
-               MOVE "KEVIN" TO EMP-NAME
-               MOVE 76 TO EMP-DEPT
-               MOVE 50000.35 TO EMP-SALARY
-               GENERATE REPORT-LINE
-
-               MOVE 3 TO EMP-ID
-               MOVE "TRACY" TO EMP-NAME
-               MOVE 87 TO EMP-DEPT
-               MOVE 20000.45 TO EMP-SALARY
-               GENERATE REPORT-LINE
-
-               MOVE 4 TO EMP-ID
-               MOVE "DENNIS" TO EMP-NAME
-               MOVE 87 TO EMP-DEPT
-               MOVE 9800.00 TO EMP-SALARY
-               GENERATE REPORT-LINE
-           END-PERFORM
+           IF EXC-FILE-STATUS NOT EQUAL '00'
+               DISPLAY "BAD FILE STATUS : " EXC-FILE-STATUS
+               STOP RUN.
+
+           OPEN OUTPUT CSV-FILE.
+
+           IF CSV-FILE-STATUS NOT EQUAL '00'
+               DISPLAY "BAD FILE STATUS : " CSV-FILE-STATUS
+               STOP RUN.
+
+           INITIATE EMP-REPORT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-EMPDEPT
+               ON ASCENDING KEY SRT-EMPGRADE
+               INPUT PROCEDURE IS 1500-FEED-SORT THRU 1500-EXIT
+               OUTPUT PROCEDURE IS 2000-GENERATE-REPORT THRU 2000-EXIT.
            TERMINATE EMP-REPORT.
            CLOSE PRINT-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE CSV-FILE.
+           GOBACK.
+
+      * READS EMPFILE (IN EMPID ORDER) AND RELEASES EVERY RECORD TO
+      * THE SORT SO THE REPORT CAN BE GENERATED IN DEPARTMENT/GRADE
+      * ORDER, WHICH IS WHAT THE CONTROL BREAKS BELOW REQUIRE.
+       1500-FEED-SORT.
+           OPEN INPUT EMPFILE.
+           IF NOT EMP-STATUS-OK
+               DISPLAY "ERROR OPENING EMPFILE"
+               DISPLAY "FILE STATUS : " WS-EMP-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL EMP-FILE-END
+               READ EMPFILE NEXT
+                   AT END
+                       MOVE "Y" TO WS-EMP-FILE-END
+                   NOT AT END
+                       MOVE EMPID     TO SRT-EMPID
+                       MOVE EMPDEPT   TO SRT-EMPDEPT
+                       MOVE EMPGRADE  TO SRT-EMPGRADE
+                       MOVE EMPNAME   TO SRT-EMPNAME
+                       MOVE EMPSALARY TO SRT-EMPSALARY
+                       RELEASE SORT-REC
+               END-READ
+           END-PERFORM.
+           CLOSE EMPFILE.
+       1500-EXIT.
+           EXIT.
+
+       2000-GENERATE-REPORT.
+           PERFORM UNTIL SORT-FILE-END
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE "Y" TO WS-SORT-FILE-END
+                   NOT AT END
+                       MOVE SRT-EMPID     TO EMPID
+                       MOVE SRT-EMPNAME   TO EMPNAME
+                       MOVE SRT-EMPDEPT   TO EMPDEPT
+                       MOVE SRT-EMPGRADE  TO EMPGRADE
+                       MOVE SRT-EMPSALARY TO EMPSALARY
+                       MOVE SRT-EMPID     TO EMP-ID
+                       MOVE SRT-EMPNAME   TO EMP-NAME
+                       MOVE SRT-EMPDEPT   TO EMP-DEPT
+                       MOVE SRT-EMPGRADE  TO EMP-GRADE
+                       MOVE SRT-EMPSALARY TO EMP-SALARY
+                       PERFORM 2100-CHECK-SALARY THRU 2100-EXIT
+                       GENERATE REPORT-LINE
+                       PERFORM 2200-WRITE-CSV THRU 2200-EXIT
+               END-RETURN
+           END-PERFORM.
        2000-EXIT.
            EXIT.
-           
\ No newline at end of file
+
+       2100-CHECK-SALARY.
+           MOVE EMPID   TO EXC-EMP-ID.
+           MOVE EMPNAME TO EXC-EMP-NAME.
+           IF EMPSALARY NOT NUMERIC
+               MOVE "SALARY NOT NUMERIC / BLANK" TO EXC-REASON
+               WRITE EXCEPTION-LINE
+           ELSE
+               IF EMPSALARY = ZERO
+                   MOVE "SALARY IS ZERO" TO EXC-REASON
+                   WRITE EXCEPTION-LINE
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-WRITE-CSV.
+           MOVE EMPID     TO WS-CSV-ID.
+           MOVE EMPSALARY TO WS-CSV-SALARY.
+           STRING WS-CSV-ID    DELIMITED BY SIZE
+                  ","          DELIMITED BY SIZE
+                  EMPNAME      DELIMITED BY SIZE
+                  ","          DELIMITED BY SIZE
+                  EMPDEPT      DELIMITED BY SIZE
+                  ","          DELIMITED BY SIZE
+                  WS-CSV-SALARY DELIMITED BY SIZE
+             INTO CSV-LINE.
+           WRITE CSV-LINE.
+       2200-EXIT.
+           EXIT.
