@@ -4,8 +4,14 @@
       * Variables defined as GLOBAL can be accessed in main program as
       * well as the sub programs without being passed via linkage.
       * Main program: Main
-      * Sub program 1: CalculateArea
-      * Sub program 2: DisplayProgname
+      * Sub program 1: CalculateArea     (rectangle area/perimeter)
+      * Sub program 2: CalculateCircleArea
+      * Sub program 3: CalculateTriangleArea
+      * Sub program 4: DisplayProgname
+      *
+      * THE SHAPE AND ITS DIMENSIONS ARE ACCEPTED FROM THE CONSOLE
+      * RATHER THAN HARDCODED, AND THE SHAPE CODE PICKS WHICH
+      * SUBPROGRAM RUNS.
       *****************************************************************
       *
       * Program: Main
@@ -15,11 +21,35 @@
         DATA DIVISION.
         WORKING-STORAGE SECTION.
         01 Globalvar       PIC X(50) IS GLOBAL.
-        01 rec-length      PIC 9(4) IS GLOBAL value 20.
-        01 rec-width       PIC 9(4) IS GLOBAL value 12.
+        01 Shape-Code      PIC X(1) IS GLOBAL VALUE "R".
+        01 rec-length      PIC 9(4) IS GLOBAL VALUE 20.
+        01 rec-width       PIC 9(4) IS GLOBAL VALUE 12.
+        01 rec-radius      PIC 9(4) IS GLOBAL VALUE 0.
+        01 rec-base        PIC 9(4) IS GLOBAL VALUE 0.
+        01 rec-height2     PIC 9(4) IS GLOBAL VALUE 0.
         PROCEDURE DIVISION.
         Begin.
-            CALL "CalculateArea"
+            DISPLAY "ENTER SHAPE (R=RECTANGLE, C=CIRCLE, T=TRIANGLE): "
+                WITH NO ADVANCING
+            ACCEPT Shape-Code
+            EVALUATE Shape-Code
+                WHEN "C"
+                    DISPLAY "ENTER RADIUS: " WITH NO ADVANCING
+                    ACCEPT rec-radius
+                    CALL "CalculateCircleArea"
+                WHEN "T"
+                    DISPLAY "ENTER BASE: " WITH NO ADVANCING
+                    ACCEPT rec-base
+                    DISPLAY "ENTER HEIGHT: " WITH NO ADVANCING
+                    ACCEPT rec-height2
+                    CALL "CalculateTriangleArea"
+                WHEN OTHER
+                    DISPLAY "ENTER RECTANGLE LENGTH: " WITH NO ADVANCING
+                    ACCEPT rec-length
+                    DISPLAY "ENTER RECTANGLE WIDTH: " WITH NO ADVANCING
+                    ACCEPT rec-width
+                    CALL "CalculateArea"
+            END-EVALUATE
             MOVE "In Main Program" TO Globalvar
             CALL "DisplayProgname"
             STOP RUN.
@@ -30,19 +60,87 @@
         PROGRAM-ID. CalculateArea.
         DATA DIVISION.
         WORKING-STORAGE SECTION.
-        01 rec-area PIC 9(5) value 0.
+        01 rec-area PIC 9(8) value 0.
+        01 rec-perimeter PIC 9(5) value 0.
         PROCEDURE DIVISION.
         Begin.
            MOVE "In CalculateArea" TO Globalvar
            CALL "DisplayProgname"
-           compute rec-area = rec-length * rec-width.
+           compute rec-area = rec-length * rec-width
+               ON SIZE ERROR
+                   MOVE ZERO TO rec-area
+                   DISPLAY "AREA CALCULATION OVERFLOWED"
+           END-COMPUTE.
+           compute rec-perimeter = 2 * (rec-length + rec-width)
+               ON SIZE ERROR
+                   MOVE ZERO TO rec-perimeter
+                   DISPLAY "PERIMETER CALCULATION OVERFLOWED"
+           END-COMPUTE.
            string " Area of rectangle is : " rec-area
              into Globalvar.
            CALL "DisplayProgname".
+           string " Perimeter of rectangle is : " rec-perimeter
+             into Globalvar.
+           CALL "DisplayProgname".
 
            EXIT PROGRAM.
         END PROGRAM CalculateArea.
       *
+      * Program: CalculateCircleArea
+      *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. CalculateCircleArea.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 circle-area PIC 9(9)V99 value 0.
+        01 circle-circumference PIC 9(6)V99 value 0.
+        PROCEDURE DIVISION.
+        Begin.
+           MOVE "In CalculateCircleArea" TO Globalvar
+           CALL "DisplayProgname"
+           compute circle-area = 3.14159 * rec-radius * rec-radius
+               ON SIZE ERROR
+                   MOVE ZERO TO circle-area
+                   DISPLAY "CIRCLE AREA CALCULATION OVERFLOWED"
+           END-COMPUTE.
+           compute circle-circumference = 2 * 3.14159 * rec-radius
+               ON SIZE ERROR
+                   MOVE ZERO TO circle-circumference
+                   DISPLAY "CIRCLE CIRCUMFERENCE CALCULATION OVERFLOWED"
+           END-COMPUTE.
+           string " Area of circle is : " circle-area
+             into Globalvar.
+           CALL "DisplayProgname".
+           string " Circumference of circle is : " circle-circumference
+             into Globalvar.
+           CALL "DisplayProgname".
+
+           EXIT PROGRAM.
+        END PROGRAM CalculateCircleArea.
+      *
+      * Program: CalculateTriangleArea
+      *
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. CalculateTriangleArea.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 triangle-area PIC 9(8)V99 value 0.
+        PROCEDURE DIVISION.
+        Begin.
+           MOVE "In CalculateTriangleArea" TO Globalvar
+           CALL "DisplayProgname"
+           compute triangle-area = (rec-base * rec-height2) / 2
+               ON SIZE ERROR
+                   MOVE ZERO TO triangle-area
+                   DISPLAY "TRIANGLE AREA CALCULATION OVERFLOWED"
+           END-COMPUTE.
+           string " Area of triangle is : " triangle-area
+             into Globalvar.
+           CALL "DisplayProgname".
+
+           EXIT PROGRAM.
+        END PROGRAM CalculateTriangleArea.
+      *
       * Program: DisplayProgname
       *
         IDENTIFICATION DIVISION.
