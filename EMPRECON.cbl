@@ -0,0 +1,266 @@
+      *********************************************************************
+      * NIGHTLY RECONCILIATION BETWEEN THE INDEXED EMPLOYEE FILE
+      * (EMPFILE, MAINTAINED BY INDXFILE/INDXREAD/INDXDEUP) AND THE
+      * EMPLOYEE TABLE IN THE SQL DATABASE (MAINTAINED BY EMPINSERT).
+      * EVERY EMPFILE RECORD IS LOOKED UP IN THE EMPLOYEE TABLE AND
+      * EVERY EMPLOYEE TABLE ROW IS LOOKED UP IN EMPFILE; ANY EMPID
+      * PRESENT ON ONE SIDE BUT NOT THE OTHER, OR PRESENT ON BOTH
+      * WITH A DIFFERENT NAME/DEPARTMENT, IS WRITTEN TO THE
+      * DISCREPANCY REPORT.
+      *********************************************************************
+      $SET SQL(DBMAN=ADO)
+       PROGRAM-ID. EMPRECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT EMPFILE ASSIGN "EMPFIL"
+                      ACCESS DYNAMIC
+                      ORGANIZATION INDEXED
+                      STATUS WS-EMP-FILE-STATUS
+                      RECORD KEY EMPID.
+       SELECT DISCREPANCY-FILE ASSIGN "EMPRECON.DAT"
+                      ORGANIZATION LINE SEQUENTIAL
+                      STATUS WS-DISC-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPFILE
+       RECORD 90.
+       01 EMPREC.
+          05 EMPID             PIC 9(05).
+          05 EMPDEPT           PIC 9(03).
+          05 EMPNAME           PIC X(20).
+          05 EMPSALARY         PIC 9(06).
+          05 EMPGRADE          PIC X(02).
+          05 EMPDESIGNATION    PIC X(20).
+          05 EMP-HIRE-DATE     PIC 9(08).
+          05 EMP-TERM-DATE     PIC 9(08).
+          05 EMP-STATUS        PIC X(01).
+             88 EMP-ACTIVE     VALUE "A".
+             88 EMP-TERMINATED VALUE "T".
+             88 EMP-ON-LEAVE   VALUE "L".
+          05 EMP-STATUS-DATE   PIC 9(08).
+          05 FILLER            PIC X(09).
+
+       FD DISCREPANCY-FILE.
+       01 DISCREPANCY-LINE.
+          05 DISC-EMPID        PIC 9(05).
+          05 FILLER            PIC X(02) VALUE SPACES.
+          05 DISC-REASON       PIC X(32).
+          05 FILLER            PIC X(02) VALUE SPACES.
+          05 DISC-DETAIL       PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 SWITCHES.
+          05 WS-EMP-FILE-STATUS    PIC X(02) VALUE "00".
+             88 EMP-STATUS-OK      VALUE "00".
+             88 EMP-RECORD-NOT-FOUND VALUE "23".
+          05 WS-EMP-FILE-END       PIC X(01) VALUE "N".
+             88 EMP-FILE-END       VALUE "Y".
+          05 WS-DISC-FILE-STATUS   PIC X(02) VALUE "00".
+             88 DISC-STATUS-OK     VALUE "00".
+
+       01 WS-COUNTS.
+          05 WS-CHECKED-COUNT      PIC 9(05) VALUE ZERO.
+          05 WS-MATCH-COUNT        PIC 9(05) VALUE ZERO.
+          05 WS-MISSING-IN-SQL     PIC 9(05) VALUE ZERO.
+          05 WS-MISSING-IN-EMPFILE PIC 9(05) VALUE ZERO.
+          05 WS-MISMATCH-COUNT     PIC 9(05) VALUE ZERO.
+          05 WS-DEPT-MISMATCH-COUNT PIC 9(05) VALUE ZERO.
+
+       01 WS-SQL-FULLNAME  PIC X(20).
+
+      * SQL-DEPTID IS A FREE-TEXT COLUMN WITH NO ZERO-PADDING
+      * CONTRACT (EMPINSERT.CBL WRITES IT VERBATIM FROM THE
+      * TRANSACTION FILE), WHILE EMPDEPT IS A ZERO-PADDED
+      * NUMERIC FIELD, SO THE TWO ARE COMPARED AS NUMBERS RATHER
+      * THAN AS RAW, INDEPENDENTLY-FORMATTED STRINGS.
+       01 WS-SQL-DEPTID-NUM PIC 9(05) VALUE ZERO.
+
+      *  INCLUDE THE SQL COMMUNICATIONS AREA. THIS INCLUDES THE
+      *  DEFINITIONS OF SQLCODE, ETC
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 SQL-EMPID    PIC X(05).
+       01 SQL-FNAME    PIC X(40).
+       01 SQL-LNAME    PIC X(20).
+       01 SQL-DEPTID   PIC X(20).
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           PERFORM 1000-INIT THRU 1000-EXIT.
+           PERFORM 2000-CHECK-EMPFILE-TO-SQL THRU 2000-EXIT.
+           PERFORM 3000-CHECK-SQL-TO-EMPFILE THRU 3000-EXIT.
+           PERFORM 9999-CLEANUP THRU 9999-EXIT.
+           STOP RUN.
+
+       1000-INIT.
+           EXEC SQL CONNECT TO UMRCONNECT
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY "ERROR: NOT CONNECTED"
+               DISPLAY SQLCODE
+               DISPLAY SQLERRMC
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT EMPFILE.
+           IF NOT EMP-STATUS-OK
+               DISPLAY "ERROR OPENING EMPFILE"
+               DISPLAY "FILE STATUS : " WS-EMP-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT DISCREPANCY-FILE.
+           IF NOT DISC-STATUS-OK
+               DISPLAY "ERROR OPENING DISCREPANCY-FILE"
+               DISPLAY "FILE STATUS : " WS-DISC-FILE-STATUS
+               STOP RUN
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      * EVERY EMPFILE RECORD IS LOOKED UP BY EMPID IN THE EMPLOYEE
+      * TABLE. A ROW THAT DOES NOT EXIST THERE, OR EXISTS WITH A
+      * DIFFERENT NAME/DEPARTMENT, IS WRITTEN TO THE DISCREPANCY
+      * REPORT.
+       2000-CHECK-EMPFILE-TO-SQL.
+           PERFORM UNTIL EMP-FILE-END
+               READ EMPFILE NEXT
+                   AT END
+                       MOVE "Y" TO WS-EMP-FILE-END
+                   NOT AT END
+                       ADD 1 TO WS-CHECKED-COUNT
+                       PERFORM 2100-LOOKUP-IN-SQL THRU 2100-EXIT
+               END-READ
+           END-PERFORM.
+       2000-EXIT.
+           EXIT.
+
+       2100-LOOKUP-IN-SQL.
+           MOVE EMPID TO SQL-EMPID.
+           EXEC SQL
+               SELECT FNAME, LNAME, DEPTID
+                   INTO :SQL-FNAME, :SQL-LNAME, :SQL-DEPTID
+                   FROM EMPLOYEE
+                   WHERE EMPID = :SQL-EMPID
+           END-EXEC.
+
+           IF SQLCODE = 100
+               MOVE EMPID TO DISC-EMPID
+               MOVE "IN EMPFILE, NOT IN EMPLOYEE TABLE"
+                   TO DISC-REASON
+               MOVE EMPNAME TO DISC-DETAIL
+               WRITE DISCREPANCY-LINE
+               ADD 1 TO WS-MISSING-IN-SQL
+           ELSE
+               IF SQLCODE NOT = 0
+                   DISPLAY "SQL ERROR LOOKING UP EMPID: " EMPID
+                   DISPLAY SQLCODE
+                   DISPLAY SQLERRMC
+               ELSE
+                   MOVE SPACES TO WS-SQL-FULLNAME
+                   STRING FUNCTION TRIM(SQL-FNAME) DELIMITED BY SIZE
+                          " "                      DELIMITED BY SIZE
+                          FUNCTION TRIM(SQL-LNAME)  DELIMITED BY SIZE
+                          INTO WS-SQL-FULLNAME
+                   END-STRING
+
+                   IF EMPNAME NOT = WS-SQL-FULLNAME
+                       MOVE EMPID TO DISC-EMPID
+                       MOVE "NAME DOES NOT MATCH EMPLOYEE TABLE"
+                           TO DISC-REASON
+                       MOVE WS-SQL-FULLNAME TO DISC-DETAIL
+                       WRITE DISCREPANCY-LINE
+                       ADD 1 TO WS-MISMATCH-COUNT
+                   ELSE
+                       IF FUNCTION TRIM(SQL-DEPTID) IS NUMERIC
+                           COMPUTE WS-SQL-DEPTID-NUM =
+                               FUNCTION NUMVAL(FUNCTION TRIM(SQL-DEPTID))
+                       ELSE
+                           MOVE 99999 TO WS-SQL-DEPTID-NUM
+                       END-IF
+
+                       IF EMPDEPT NOT = WS-SQL-DEPTID-NUM
+                           MOVE EMPID TO DISC-EMPID
+                           MOVE "DEPT DOES NOT MATCH EMPLOYEE TABLE"
+                               TO DISC-REASON
+                           MOVE SQL-DEPTID TO DISC-DETAIL
+                           WRITE DISCREPANCY-LINE
+                           ADD 1 TO WS-DEPT-MISMATCH-COUNT
+                       ELSE
+                           ADD 1 TO WS-MATCH-COUNT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      * EVERY EMPLOYEE TABLE ROW IS LOOKED UP BY EMPID IN EMPFILE
+      * VIA A RANDOM READ. A ROW THAT DOES NOT EXIST THERE IS
+      * WRITTEN TO THE DISCREPANCY REPORT.
+       3000-CHECK-SQL-TO-EMPFILE.
+           EXEC SQL
+               DECLARE sql-emp-curs CURSOR FOR
+                   SELECT EMPID FROM EMPLOYEE
+           END-EXEC.
+
+           EXEC SQL OPEN sql-emp-curs END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY SQLCODE
+               DISPLAY SQLERRMC
+           ELSE
+               PERFORM UNTIL EXIT
+                   EXEC SQL
+                       FETCH sql-emp-curs INTO :SQL-EMPID
+                   END-EXEC
+
+                   IF SQLCODE = 100
+                       EXIT PERFORM
+                   END-IF
+
+                   IF SQLCODE NOT = 0
+                       DISPLAY SQLCODE
+                       DISPLAY SQLERRMC
+                       EXIT PERFORM
+                   END-IF
+
+                   MOVE SQL-EMPID TO EMPID
+                   READ EMPFILE
+                       INVALID KEY
+                           MOVE EMPID TO DISC-EMPID
+                           MOVE "IN EMPLOYEE TABLE, NOT IN EMPFILE"
+                               TO DISC-REASON
+                           MOVE SPACES TO DISC-DETAIL
+                           WRITE DISCREPANCY-LINE
+                           ADD 1 TO WS-MISSING-IN-EMPFILE
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+           EXEC SQL CLOSE sql-emp-curs END-EXEC.
+       3000-EXIT.
+           EXIT.
+
+       9999-CLEANUP.
+           CLOSE EMPFILE.
+           CLOSE DISCREPANCY-FILE.
+           EXEC SQL
+               DISCONNECT UMRCONNECT
+           END-EXEC.
+           DISPLAY "END OF PROCESSING".
+           DISPLAY "EMPFILE RECORDS CHECKED      : " WS-CHECKED-COUNT.
+           DISPLAY "MATCHED                      : " WS-MATCH-COUNT.
+           DISPLAY "MISSING IN EMPLOYEE TABLE    : " WS-MISSING-IN-SQL.
+           DISPLAY "MISSING IN EMPFILE           : "
+                   WS-MISSING-IN-EMPFILE.
+           DISPLAY "NAME MISMATCHES              : " WS-MISMATCH-COUNT.
+           DISPLAY "DEPARTMENT MISMATCHES        : "
+                   WS-DEPT-MISMATCH-COUNT.
+       9999-EXIT.
+           EXIT.
