@@ -1,6 +1,10 @@
       *********************************************************************
       * THIS PROGRAM CONTAINS SOME SQL QUERIES TO DEMONSTRATE STRING HANDLING, DATES ETC
       * MORE FUNCTIONS WILL BE ADDED IN FUTURE
+      *
+      * THE DAY-OF-WEEK QUERY HAS BEEN EXPANDED INTO A FULL WEEKLY
+      * REGISTRATION REPORT (ONE LINE PER DAY, WITH A PERCENTAGE OF
+      * THE TOTAL), OVER AN OPTIONAL START/END DATE RANGE.
       *********************************************************************
       $SET SQL(DBMAN=ADO)
        PROGRAM-ID. IGDBSQLS.
@@ -15,11 +19,15 @@
            EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01 H-DAYOFWEEK          PIC X(20).
        01 H-DAYNAME            PIC X(20).
-       01 H-COUNT              PIC 9(05).
+       01 H-COUNT              PIC 9(07).
        01 H-TEMP-STRING        PIC X(20).
        01 H-TEMP-NUM           PIC 9(05).
+       01 H-START-DATE         PIC X(10).
+       01 H-END-DATE           PIC X(10).
            EXEC SQL END DECLARE SECTION END-EXEC.
 
+       01 WS-TOTAL-COUNT       PIC 9(07) VALUE ZERO.
+       01 WS-DAY-PCT           PIC ZZ9.99.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
@@ -41,16 +49,9 @@
            EXIT.
 
        2000-RUNSQLS.
-
-      * WHAT DAY OF WEEK DO MOST USERS REGISTER ON
-           EXEC SQL
-               SELECT DAYOFWEEK(CREATED_AT), DAYNAME(CREATED_AT), COUNT(*)
-                   INTO :H-DAYOFWEEK, :H-DAYNAME, :H-COUNT
-                   FROM UMR_IG_USERS
-                   GROUP BY DAYOFWEEK(CREATED_AT)
-                   ORDER BY COUNT(*) DESC
-           END-EXEC.
-           DISPLAY "RESULT : " H-DAYOFWEEK " - " H-DAYNAME " - " H-COUNT.
+           PERFORM 2050-GET-DATE-RANGE THRU 2050-EXIT.
+           PERFORM 2100-GET-TOTAL-COUNT THRU 2100-EXIT.
+           PERFORM 2200-WEEKLY-REPORT THRU 2200-EXIT.
 
       * THIS QUERY WILL REPLACE ELL WITH KK
            EXEC SQL
@@ -90,9 +91,91 @@
        2000-EXIT.
            EXIT.
 
+      * START/END DATE CAN BE LEFT BLANK TO REPORT OVER ALL REGISTERED
+      * USERS; OTHERWISE THEY FOLD INTO A CREATED_AT BETWEEN CLAUSE.
+       2050-GET-DATE-RANGE.
+           DISPLAY "ENTER START DATE (YYYY-MM-DD, BLANK FOR NO LIMIT): "
+                   WITH NO ADVANCING.
+           ACCEPT H-START-DATE.
+           IF H-START-DATE = SPACES
+               MOVE "1900-01-01" TO H-START-DATE
+           END-IF.
+
+           DISPLAY "ENTER END DATE (YYYY-MM-DD, BLANK FOR NO LIMIT): "
+                   WITH NO ADVANCING.
+           ACCEPT H-END-DATE.
+           IF H-END-DATE = SPACES
+               MOVE "9999-12-31" TO H-END-DATE
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+       2100-GET-TOTAL-COUNT.
+           EXEC SQL
+               SELECT COUNT(*) INTO :H-COUNT
+               FROM UMR_IG_USERS
+               WHERE CREATED_AT BETWEEN :H-START-DATE AND :H-END-DATE
+           END-EXEC.
+           MOVE H-COUNT TO WS-TOTAL-COUNT.
+       2100-EXIT.
+           EXIT.
+
+      * WHAT DAY OF WEEK DO MOST USERS REGISTER ON - ONE LINE PER
+      * DAY WITH A COUNT AND A PERCENTAGE OF THE DATE-RANGE TOTAL.
+       2200-WEEKLY-REPORT.
+           EXEC SQL
+               DECLARE dow-curs CURSOR FOR
+                   SELECT DAYOFWEEK(CREATED_AT), DAYNAME(CREATED_AT),
+                          COUNT(*)
+                   FROM UMR_IG_USERS
+                   WHERE CREATED_AT BETWEEN :H-START-DATE
+                                     AND    :H-END-DATE
+                   GROUP BY DAYOFWEEK(CREATED_AT), DAYNAME(CREATED_AT)
+                   ORDER BY DAYOFWEEK(CREATED_AT)
+           END-EXEC.
+
+           EXEC SQL OPEN dow-curs END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY SQLCODE
+               DISPLAY SQLERRMC
+           ELSE
+               DISPLAY "DAY                  REGISTRATIONS   PERCENT".
+               PERFORM UNTIL EXIT
+                   EXEC SQL
+                       FETCH dow-curs INTO
+                           :H-DAYOFWEEK, :H-DAYNAME, :H-COUNT
+                   END-EXEC
+
+                   IF SQLCODE = 100
+                       EXIT PERFORM
+                   END-IF
+
+                   IF SQLCODE NOT = 0
+                       DISPLAY SQLCODE
+                       DISPLAY SQLERRMC
+                       EXIT PERFORM
+                   END-IF
+
+                   IF WS-TOTAL-COUNT > ZERO
+                       COMPUTE WS-DAY-PCT ROUNDED =
+                               (H-COUNT * 100) / WS-TOTAL-COUNT
+                   ELSE
+                       MOVE ZERO TO WS-DAY-PCT
+                   END-IF
+
+                   DISPLAY H-DAYNAME "   " H-COUNT "   "
+                           WS-DAY-PCT "%"
+               END-PERFORM
+           END-IF.
+
+           EXEC SQL CLOSE dow-curs END-EXEC.
+       2200-EXIT.
+           EXIT.
+
        9000-CLEAN-UP.
            EXEC SQL
                DISCONNECT UMRCONNECTIG
            END-EXEC.
        9000-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
