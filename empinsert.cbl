@@ -1,21 +1,63 @@
       *********************************************************************
       * SIMPLE PROGRAM TO INSERT A RECORD INTO EMPLOYEE TABLE
       * THIS CAN BE EASILY MODIFIED TO ADD UPDATE AND DELETE FUNCTIONS
+      *
+      * EMPLOYEE DATA AND THE OPERATION TO PERFORM (INSERT/UPDATE/
+      * DELETE) ARE DRIVEN FROM A TRANSACTION FILE. EACH TRANSACTION
+      * IS COMMITTED INDIVIDUALLY ON SUCCESS; A FAILED TRANSACTION IS
+      * ROLLED BACK WITH THE SQL ERROR DISPLAYED. AN INSERT IS SKIPPED
+      * (WITH A MESSAGE) WHEN THE EMPLOYEE ALREADY EXISTS.
       **********************************************************************
       $SET SQL(DBMAN=ADO)
        PROGRAM-ID. EMPINSERT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-TRANS-FILE ASSIGN TO "empinsert.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS WS-TRANS-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD EMP-TRANS-FILE.
+       01 EMP-TRANS-REC.
+           05 ET-OPERATION   PIC X(01).
+           05 ET-EMPID       PIC X(05).
+           05 ET-FNAME       PIC X(40).
+           05 ET-LNAME       PIC X(20).
+           05 ET-DEPTID      PIC X(20).
+
        WORKING-STORAGE SECTION.
 
       *  INCLUDE THE SQL COMMUNICATIONS AREA. THIS INCLUDES THE
       *  DEFINITIONS OF SQLCODE, ETC
            EXEC SQL INCLUDE SQLCA END-EXEC.
 
+      *  DECLARE HOST VARIABLES
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 WS-EMPID   PIC X(05).
+       01 WS-FNAME   PIC X(40).
+       01 WS-LNAME   PIC X(20).
+       01 WS-DEPTID  PIC X(20).
+       01 WS-DUP-COUNT PIC S9(09) COMP.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01 WS-TRANS-FILE-STATUS PIC X(02) VALUE "00".
+          88 TRANS-STATUS-OK   VALUE "00".
+       01 WS-TRANS-FILE-END    PIC X(01) VALUE "N".
+          88 TRANS-FILE-END    VALUE "Y".
+       01 WS-INSERT-COUNT      PIC 9(05) VALUE ZERO.
+       01 WS-UPDATE-COUNT      PIC 9(05) VALUE ZERO.
+       01 WS-DELETE-COUNT      PIC 9(05) VALUE ZERO.
+       01 WS-SKIP-COUNT        PIC 9(05) VALUE ZERO.
+       01 WS-ERROR-COUNT       PIC 9(05) VALUE ZERO.
+
        PROCEDURE DIVISION.
        MAIN-PARA.
            PERFORM CONNECT-DATABASE THRU CONNECT-DATABASE-EXIT.
-           PERFORM INSERT-EMP THRU INSERT-EMP-EXIT.
+           PERFORM PROCESS-TRANSACTIONS THRU PROCESS-TRANSACTIONS-EXIT.
            PERFORM CLEAN-UP.
            STOP RUN.
 
@@ -31,22 +73,122 @@
        CONNECT-DATABASE-EXIT.
            EXIT.
 
+       PROCESS-TRANSACTIONS.
+           OPEN INPUT EMP-TRANS-FILE.
+           IF NOT TRANS-STATUS-OK
+               DISPLAY "ERROR OPENING EMP-TRANS-FILE"
+               DISPLAY "FILE STATUS : " WS-TRANS-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL TRANS-FILE-END
+               READ EMP-TRANS-FILE
+                   AT END
+                       MOVE "Y" TO WS-TRANS-FILE-END
+                   NOT AT END
+                       MOVE ET-EMPID  TO WS-EMPID
+                       MOVE ET-FNAME  TO WS-FNAME
+                       MOVE ET-LNAME  TO WS-LNAME
+                       MOVE ET-DEPTID TO WS-DEPTID
+                       EVALUATE ET-OPERATION
+                           WHEN "I"
+                               PERFORM INSERT-EMP
+                                   THRU INSERT-EMP-EXIT
+                           WHEN "U"
+                               PERFORM UPDATE-EMP
+                                   THRU UPDATE-EMP-EXIT
+                           WHEN "D"
+                               PERFORM DELETE-EMP
+                                   THRU DELETE-EMP-EXIT
+                           WHEN OTHER
+                               DISPLAY "UNKNOWN OPERATION '"
+                                       ET-OPERATION
+                                       "' FOR EMPID: " ET-EMPID
+                       END-EVALUATE
+               END-READ
+           END-PERFORM.
+
+           CLOSE EMP-TRANS-FILE.
+       PROCESS-TRANSACTIONS-EXIT.
+           EXIT.
+
+      * INSERTS ARE GUARDED BY A DUPLICATE CHECK SO THE SAME EMPLOYEE
+      * IS NOT ADDED TWICE.
        INSERT-EMP.
            EXEC SQL
-               INSERT INTO EMPLOYEE (FNAME, LNAME, DEPTID)
-               VALUES ("ABC", "DEF", 005)
-           END-EXEC
-           IF SQLCODE NOT = 0
-               DISPLAY SQLCODE
-               DISPLAY SQLERRMC
-               STOP RUN
+               SELECT COUNT(*) INTO :WS-DUP-COUNT
+               FROM EMPLOYEE
+               WHERE EMPID = :WS-EMPID
+           END-EXEC.
+
+           IF WS-DUP-COUNT > 0
+               DISPLAY "EMPLOYEE ALREADY EXISTS, SKIPPED: " WS-EMPID
+               ADD 1 TO WS-SKIP-COUNT
+           ELSE
+               EXEC SQL
+                   INSERT INTO EMPLOYEE (EMPID, FNAME, LNAME, DEPTID)
+                   VALUES (:WS-EMPID, :WS-FNAME, :WS-LNAME, :WS-DEPTID)
+               END-EXEC
+               IF SQLCODE NOT = 0
+                   PERFORM SQL-ROLLBACK THRU SQL-ROLLBACK-EXIT
+               ELSE
+                   EXEC SQL COMMIT END-EXEC
+                   DISPLAY "INSERT SUCCESSFUL: " WS-EMPID
+                   ADD 1 TO WS-INSERT-COUNT
+               END-IF
            END-IF.
-           DISPLAY "INSERT SUCCESSFUL".
        INSERT-EMP-EXIT.
            EXIT.
 
+       UPDATE-EMP.
+           EXEC SQL
+               UPDATE EMPLOYEE
+               SET FNAME = :WS-FNAME, LNAME = :WS-LNAME,
+                   DEPTID = :WS-DEPTID
+               WHERE EMPID = :WS-EMPID
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               PERFORM SQL-ROLLBACK THRU SQL-ROLLBACK-EXIT
+           ELSE
+               EXEC SQL COMMIT END-EXEC
+               DISPLAY "UPDATE SUCCESSFUL: " WS-EMPID
+               ADD 1 TO WS-UPDATE-COUNT
+           END-IF.
+       UPDATE-EMP-EXIT.
+           EXIT.
+
+       DELETE-EMP.
+           EXEC SQL
+               DELETE FROM EMPLOYEE
+               WHERE EMPID = :WS-EMPID
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               PERFORM SQL-ROLLBACK THRU SQL-ROLLBACK-EXIT
+           ELSE
+               EXEC SQL COMMIT END-EXEC
+               DISPLAY "DELETE SUCCESSFUL: " WS-EMPID
+               ADD 1 TO WS-DELETE-COUNT
+           END-IF.
+       DELETE-EMP-EXIT.
+           EXIT.
+
+      * ANY SQL FAILURE IS ROLLED BACK AND LOGGED WITH ITS SQLCODE
+      * RATHER THAN HALTING THE WHOLE BATCH.
+       SQL-ROLLBACK.
+           EXEC SQL ROLLBACK END-EXEC.
+           DISPLAY "TRANSACTION ROLLED BACK FOR EMPID: " WS-EMPID
+           DISPLAY "SQLCODE : " SQLCODE
+           DISPLAY "SQLERRMC: " SQLERRMC.
+           ADD 1 TO WS-ERROR-COUNT.
+       SQL-ROLLBACK-EXIT.
+           EXIT.
+
        CLEAN-UP.
+           DISPLAY "INSERTS APPLIED : " WS-INSERT-COUNT.
+           DISPLAY "UPDATES APPLIED : " WS-UPDATE-COUNT.
+           DISPLAY "DELETES APPLIED : " WS-DELETE-COUNT.
+           DISPLAY "SKIPPED DUPLICATES: " WS-SKIP-COUNT.
+           DISPLAY "FAILED TRANSACTIONS: " WS-ERROR-COUNT.
            EXEC SQL
                DISCONNECT UMRCONNECT
            END-EXEC.
-
