@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPBATCH.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      * NIGHTLY BATCH DRIVER FOR THE EMPFILE SUITE OF PROGRAMS.
+      * RUNS, IN ORDER:
+      *   INDXFILE - LOAD NEW HIRES INTO EMPFILE
+      *   INDXDEUP - APPLY MAINTENANCE TRANSACTIONS TO EMPFILE
+      *   INDXREAD - SEQUENTIAL BROWSE/EXTRACT OF EMPFILE
+      *   MAINPROG - PRODUCE THE EMPLOYEE REPORTS FROM EMPFILE
+      *
+      * EACH STEP IS A CALL TO THE EXISTING STANDALONE PROGRAM, SO
+      * EVERY PROGRAM STILL RUNS ON ITS OWN WHEN INVOKED DIRECTLY.
+      * A STEP THAT HITS A FILE OR SQL ERROR ENDS THE WHOLE RUN UNIT
+      * VIA ITS OWN STOP RUN, SO THE CHAIN IS HALTED AUTOMATICALLY.
+      * ANY STEP THAT RETURNS A NON-ZERO RETURN-CODE WITHOUT STOPPING
+      * THE RUN UNIT IS ALSO TREATED AS A FAILURE AND STOPS THE CHAIN.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-STEP-NAME PIC X(08).
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           DISPLAY "EMPBATCH: NIGHTLY EMPFILE BATCH STARTING".
+
+           MOVE "INDXFILE" TO WS-STEP-NAME.
+           CALL "INDXFILE".
+           PERFORM 9000-CHECK-RETURN-CODE THRU 9000-EXIT.
+
+           MOVE "INDXDEUP" TO WS-STEP-NAME.
+           CALL "INDXDEUP".
+           PERFORM 9000-CHECK-RETURN-CODE THRU 9000-EXIT.
+
+           MOVE "INDXREAD" TO WS-STEP-NAME.
+           CALL "INDXREAD".
+           PERFORM 9000-CHECK-RETURN-CODE THRU 9000-EXIT.
+
+           MOVE "MAINPROG" TO WS-STEP-NAME.
+           CALL "MAINPROG".
+           PERFORM 9000-CHECK-RETURN-CODE THRU 9000-EXIT.
+
+           DISPLAY "EMPBATCH: NIGHTLY EMPFILE BATCH COMPLETE".
+           STOP RUN.
+
+      * A STEP IS EXPECTED TO STOP RUN ON ITS OWN FILE/SQL ERRORS;
+      * THIS IS A SECOND LINE OF DEFENSE FOR A STEP THAT SIGNALS
+      * FAILURE THROUGH RETURN-CODE INSTEAD.
+       9000-CHECK-RETURN-CODE.
+           IF RETURN-CODE NOT = ZERO
+               DISPLAY "EMPBATCH: STEP " WS-STEP-NAME
+                       " FAILED, RETURN CODE " RETURN-CODE
+               DISPLAY "EMPBATCH: BATCH HALTED"
+               STOP RUN
+           END-IF.
+       9000-EXIT.
+           EXIT.
