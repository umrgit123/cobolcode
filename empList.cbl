@@ -5,16 +5,44 @@
       *To setup connection string: start -> micro focus visualcobol -> ADO.NET connection editor
       *I have named it UMRCONNECT. you can use whatever name suits your application
       *you need to include the statemet $SET SQL(DBMAN=ADO) at the top of the program
+      *
+      *THE EMPLOYEE CURSOR CAN BE FILTERED BY DEPARTMENT, RESULTS ARE
+      *PAGED N ROWS AT A TIME WHEN DISPLAYED ON SCREEN, AND THE
+      *PROGRAM CAN WRITE THE LIST TO A FILE INSTEAD OF THE SCREEN.
       *******************************************************************************
       $SET SQL(DBMAN=ADO)
        program-id. EMPLIST.
 
+       environment division.
+       input-output section.
+       file-control.
+           select EMPLIST-FILE assign to "emplist.DAT"
+               organization is line sequential.
+
        data division.
+       file section.
+       fd EMPLIST-FILE.
+       01 EMPLIST-LINE.
+           05 EL-EMP-ID     pic x(5).
+           05 filler        pic x(2) value spaces.
+           05 EL-FNAME      pic x(40).
+           05 filler        pic x(2) value spaces.
+           05 EL-LNAME      pic x(20).
+           05 filler        pic x(2) value spaces.
+           05 EL-DEPTID     pic x(20).
+
        working-storage section.
 
        01 temp-enter pic x(01) value " ".
+       01 ws-more-answer pic x(01) value "Y".
+       01 ws-export-mode pic x(01) value "N".
+           88 export-to-file value "Y".
+       01 ws-page-size pic 9(02) value 10.
+       01 ws-row-count pic 9(05) value zero.
+       01 ws-stop-listing pic x(01) value "N".
+           88 stop-listing value "Y".
 
-      *  SQL Communications Area. 
+      *  SQL Communications Area.
 
            EXEC SQL INCLUDE SQLCA END-EXEC.
 
@@ -25,11 +53,13 @@
        01 fname pic x(40).
        01 lname pic x(20).
        01 deptid pic x(20).
+       01 deptid-filter pic x(20).
            EXEC SQL END DECLARE SECTION END-EXEC.
       *
        procedure division.
        1000-main-para.
            perform 2000-init-routine thru 2000-exit.
+           perform 2500-get-selection-criteria thru 2500-exit.
            perform 3000-list-employees thru 3000-exit.
            perform 9999-cleanup thru 9999-exit.
            stop run.
@@ -48,10 +78,29 @@
        2000-exit.
            exit.
 
+      * OPTIONAL DEPARTMENT FILTER AND OUTPUT MODE ARE COLLECTED
+      * UP FRONT SO THE CURSOR LOOP BELOW DOES NOT HAVE TO ASK.
+       2500-get-selection-criteria.
+           move spaces to deptid-filter.
+           display "FILTER BY DEPTID (BLANK FOR ALL) : "
+               with no advancing
+           accept deptid-filter.
+
+           display "EXPORT TO FILE INSTEAD OF SCREEN (Y/N) : "
+               with no advancing
+           accept ws-export-mode.
+
+           if export-to-file
+               open output EMPLIST-FILE
+           end-if.
+       2500-exit.
+           exit.
+
        3000-list-employees.
            EXEC SQL
                DECLARE emp-curs CURSOR FOR
                    select EmpId, Fname, Lname, DeptId from employee
+                   where DeptId = :deptid-filter or :deptid-filter = ' '
                    order by EmpId
            END-EXEC
 
@@ -78,11 +127,10 @@
                        display sqlerrmc
                        exit perform
                    else
-                       display "EMPID : " empid
-                         "FNAME : " fname
-                         "LNAME : " lname
-                         "DEPTID : " deptid
-                       accept temp-enter
+                       perform 3100-output-row thru 3100-exit
+                       if stop-listing
+                           exit perform
+                       end-if
                    end-if
 
                end-perform
@@ -93,9 +141,40 @@
        3000-exit.
            exit.
 
+      * WRITES ONE FETCHED ROW EITHER TO THE EXPORT FILE OR TO THE
+      * SCREEN, PAUSING EVERY WS-PAGE-SIZE ROWS WHEN DISPLAYING SO
+      * THE USER CAN STOP THE LISTING EARLY.
+       3100-output-row.
+           if export-to-file
+               move empid  to EL-EMP-ID
+               move fname  to EL-FNAME
+               move lname  to EL-LNAME
+               move deptid to EL-DEPTID
+               write EMPLIST-LINE
+           else
+               display "EMPID : " empid
+                 "FNAME : " fname
+                 "LNAME : " lname
+                 "DEPTID : " deptid
+               add 1 to ws-row-count
+               if ws-row-count >= ws-page-size
+                   move zero to ws-row-count
+                   display "MORE? (Y/N) : " with no advancing
+                   accept ws-more-answer
+                   if ws-more-answer = "N" or ws-more-answer = "n"
+                       move "Y" to ws-stop-listing
+                   end-if
+               end-if
+           end-if.
+       3100-exit.
+           exit.
+
        9999-cleanup.
            EXEC SQL
                DISCONNECT UMRCONNECT
            END-EXEC.
+           if export-to-file
+               close EMPLIST-FILE
+           end-if.
        9999-exit.
            exit.
