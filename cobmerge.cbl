@@ -2,6 +2,13 @@
       *This program demonstrates cobol internal merge.
       *merges two input files based on a key.
       *
+      *AFTER THE MERGE, THE TWO INPUT FILES (WHICH MUST ALREADY BE
+      *IN ASCENDING EMP-ID ORDER, AS MERGE REQUIRES) ARE COMPARED
+      *KEY BY KEY TO FIND EMP-IDS THAT ONLY APPEAR ON ONE FILE AND
+      *EMP-IDS THAT APPEAR ON BOTH BUT WITH DIFFERENT NAMES. THE
+      *RESULTS ARE WRITTEN TO AN EXCEPTION FILE WITH A SUMMARY
+      *CONTROL REPORT.
+      *
       ***************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. cobmerge.
@@ -15,6 +22,10 @@
                    organization is line sequential.
        SELECT OUT-FILE         ASSIGN TO "mergedout.DAT".
        SELECT WORK-FILE        ASSIGN TO "mergework.DAT".
+       SELECT EXCEPTION-FILE   ASSIGN TO "mergexcpt.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CONTROL-FILE     ASSIGN TO "mergectl.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -38,10 +49,145 @@
        01 SORT-REC.
          05 SORT-EMP-ID PIC 9(5).
          05 SORT-EMP-NAME PIC X(20).
+      *
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-LINE.
+          05 EXC-EMP-ID     PIC 9(5).
+          05 FILLER         PIC X(02) VALUE SPACES.
+          05 EXC-CATEGORY   PIC X(20).
+          05 FILLER         PIC X(02) VALUE SPACES.
+          05 EXC-NAME-1     PIC X(20).
+          05 FILLER         PIC X(02) VALUE SPACES.
+          05 EXC-NAME-2     PIC X(20).
+      *
+       FD CONTROL-FILE.
+       01 CONTROL-LINE      PIC X(40).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-FLAGS.
+          05 WS-IN01-EOF    PIC X(01) VALUE "N".
+             88 IN01-EOF    VALUE "Y".
+          05 WS-IN02-EOF    PIC X(01) VALUE "N".
+             88 IN02-EOF    VALUE "Y".
+       01 WS-COUNTS.
+          05 WS-UNIQUE-1-COUNT     PIC 9(05) VALUE ZERO.
+          05 WS-UNIQUE-2-COUNT     PIC 9(05) VALUE ZERO.
+          05 WS-BOTH-MATCH-COUNT   PIC 9(05) VALUE ZERO.
+          05 WS-BOTH-MISMATCH-COUNT PIC 9(05) VALUE ZERO.
       *
        PROCEDURE DIVISION.
+       MAINLINE.
            MERGE WORK-FILE
            ON ASCENDING KEY SORT-EMP-ID
              USING IN-FILE-01 IN-FILE-02 GIVING OUT-FILE.
+
+           PERFORM 3000-COMPARE-FILES THRU 3000-EXIT.
+           PERFORM 4000-WRITE-CONTROL-REPORT THRU 4000-EXIT.
            DISPLAY 'END PROCESSING'.
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
+
+      * COMPARES THE TWO (ALREADY SORTED) MERGE INPUTS KEY BY KEY,
+      * REPORTING EMP-IDS UNIQUE TO ONE FILE AND EMP-IDS PRESENT ON
+      * BOTH FILES WHOSE NAME DOES NOT MATCH.
+       3000-COMPARE-FILES.
+           OPEN INPUT IN-FILE-01.
+           OPEN INPUT IN-FILE-02.
+           OPEN OUTPUT EXCEPTION-FILE.
+
+           PERFORM 3100-READ-FILE-01 THRU 3100-EXIT.
+           PERFORM 3200-READ-FILE-02 THRU 3200-EXIT.
+
+           PERFORM UNTIL IN01-EOF AND IN02-EOF
+               EVALUATE TRUE
+                   WHEN IN01-EOF
+                       PERFORM 3500-UNIQUE-TO-2 THRU 3500-EXIT
+                       PERFORM 3200-READ-FILE-02 THRU 3200-EXIT
+                   WHEN IN02-EOF
+                       PERFORM 3400-UNIQUE-TO-1 THRU 3400-EXIT
+                       PERFORM 3100-READ-FILE-01 THRU 3100-EXIT
+                   WHEN IN01-EMP-ID < IN02-EMP-ID
+                       PERFORM 3400-UNIQUE-TO-1 THRU 3400-EXIT
+                       PERFORM 3100-READ-FILE-01 THRU 3100-EXIT
+                   WHEN IN01-EMP-ID > IN02-EMP-ID
+                       PERFORM 3500-UNIQUE-TO-2 THRU 3500-EXIT
+                       PERFORM 3200-READ-FILE-02 THRU 3200-EXIT
+                   WHEN OTHER
+                       PERFORM 3600-COMPARE-NAMES THRU 3600-EXIT
+                       PERFORM 3100-READ-FILE-01 THRU 3100-EXIT
+                       PERFORM 3200-READ-FILE-02 THRU 3200-EXIT
+               END-EVALUATE
+           END-PERFORM.
+
+           CLOSE IN-FILE-01.
+           CLOSE IN-FILE-02.
+           CLOSE EXCEPTION-FILE.
+       3000-EXIT.
+           EXIT.
+
+       3100-READ-FILE-01.
+           READ IN-FILE-01
+               AT END
+                   MOVE "Y" TO WS-IN01-EOF
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+       3200-READ-FILE-02.
+           READ IN-FILE-02
+               AT END
+                   MOVE "Y" TO WS-IN02-EOF
+           END-READ.
+       3200-EXIT.
+           EXIT.
+
+       3400-UNIQUE-TO-1.
+           MOVE IN01-EMP-ID    TO EXC-EMP-ID.
+           MOVE "UNIQUE TO FILE 1"  TO EXC-CATEGORY.
+           MOVE IN01-EMP-NAME  TO EXC-NAME-1.
+           MOVE SPACES         TO EXC-NAME-2.
+           WRITE EXCEPTION-LINE.
+           ADD 1 TO WS-UNIQUE-1-COUNT.
+       3400-EXIT.
+           EXIT.
+
+       3500-UNIQUE-TO-2.
+           MOVE IN02-EMP-ID    TO EXC-EMP-ID.
+           MOVE "UNIQUE TO FILE 2"  TO EXC-CATEGORY.
+           MOVE SPACES         TO EXC-NAME-1.
+           MOVE IN02-EMP-NAME  TO EXC-NAME-2.
+           WRITE EXCEPTION-LINE.
+           ADD 1 TO WS-UNIQUE-2-COUNT.
+       3500-EXIT.
+           EXIT.
+
+       3600-COMPARE-NAMES.
+           IF IN01-EMP-NAME = IN02-EMP-NAME
+               ADD 1 TO WS-BOTH-MATCH-COUNT
+           ELSE
+               MOVE IN01-EMP-ID   TO EXC-EMP-ID
+               MOVE "NAME MISMATCH"  TO EXC-CATEGORY
+               MOVE IN01-EMP-NAME TO EXC-NAME-1
+               MOVE IN02-EMP-NAME TO EXC-NAME-2
+               WRITE EXCEPTION-LINE
+               ADD 1 TO WS-BOTH-MISMATCH-COUNT
+           END-IF.
+       3600-EXIT.
+           EXIT.
+
+       4000-WRITE-CONTROL-REPORT.
+           OPEN OUTPUT CONTROL-FILE.
+           STRING "UNIQUE TO FILE 1       : " WS-UNIQUE-1-COUNT
+               DELIMITED BY SIZE INTO CONTROL-LINE.
+           WRITE CONTROL-LINE.
+           STRING "UNIQUE TO FILE 2       : " WS-UNIQUE-2-COUNT
+               DELIMITED BY SIZE INTO CONTROL-LINE.
+           WRITE CONTROL-LINE.
+           STRING "IN BOTH - NAME MATCH   : " WS-BOTH-MATCH-COUNT
+               DELIMITED BY SIZE INTO CONTROL-LINE.
+           WRITE CONTROL-LINE.
+           STRING "IN BOTH - NAME MISMATCH: " WS-BOTH-MISMATCH-COUNT
+               DELIMITED BY SIZE INTO CONTROL-LINE.
+           WRITE CONTROL-LINE.
+           CLOSE CONTROL-FILE.
+       4000-EXIT.
+           EXIT.
