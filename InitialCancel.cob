@@ -16,41 +16,142 @@
       *
       * All these are demonstrated using a simple program below.
       *
+      * A MENU LETS THE USER PICK DOUBLE, TRIPLE OR HALVE - EACH
+      * OPERATION HAS ITS OWN RECUR/NORECUR PAIR SO THE SAME INITIAL-
+      * CLAUSE/CANCEL DEMONSTRATION APPLIES TO ALL THREE. THE NUMBER-
+      * ENTRY SCREEN RE-PROMPTS ON AN OUT-OF-RANGE ENTRY, AND THE
+      * RUNNING TOTAL ACCUMULATED ACROSS CALLS IS CHECKPOINTED TO A
+      * FILE SO IT SURVIVES FROM ONE RUN OF THIS PROGRAM TO THE NEXT.
+      *
       *************************************************************
         IDENTIFICATION DIVISION.
         PROGRAM-ID. MainProg.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT CHECKPOINT-FILE ASSIGN "RUNTOTAL.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                STATUS IS WS-CKPT-FILE-STATUS.
         DATA DIVISION.
+        FILE SECTION.
+        FD CHECKPOINT-FILE.
+        01 CHECKPOINT-REC PIC 9(07).
         WORKING-STORAGE SECTION.
         01 inputnum      PIC 99 VALUE ZERO.
            88 quitprogram VALUE ZERO.
+           88 valid-input VALUES 0 THRU 99.
+        01 ws-operation   PIC X(01) VALUE "D".
+           88 op-double   VALUE "D".
+           88 op-triple   VALUE "T".
+           88 op-halve    VALUE "H".
+        01 ws-ckpt-file-status PIC XX VALUE "00".
+           88 ckpt-status-ok   VALUE "00".
+        01 ws-checkpoint-total PIC 9(07) VALUE ZERO.
         screen section.
        01 input-screen.
-           05 line 2 column 2 value 
+           05 line 2 column 2 value
            "Enter a number between 1 and 99".
            05 line 3 column 2 value " Enter 0 to quit".
            05 scr-input line 3 column 20 pic 9(02) using inputnum.
         PROCEDURE DIVISION.
         Begin.
-          display input-screen.
-          accept input-screen.
+          PERFORM 1000-LOAD-CHECKPOINT THRU 1000-EXIT.
+
+          DISPLAY "SELECT OPERATION - (D)OUBLE, (T)RIPLE, (H)ALVE: "
+              WITH NO ADVANCING.
+          ACCEPT ws-operation.
+          IF NOT op-double AND NOT op-triple AND NOT op-halve
+              DISPLAY "UNKNOWN OPERATION, DEFAULTING TO DOUBLE"
+              MOVE "D" TO ws-operation
+          END-IF.
+
+          PERFORM WITH TEST AFTER UNTIL valid-input
+              display input-screen
+              accept input-screen
+              IF NOT valid-input
+                  DISPLAY "INVALID ENTRY - PLEASE ENTER 0 TO 99"
+              END-IF
+          END-PERFORM.
 
           If not quitprogram
-              PERFORM 3 times
-                 Display "Result without cancelling program"
-                 CALL "DoubleRecur"    USING BY CONTENT inputnum
-                 CALL "DoubleNoRecur"  USING BY CONTENT inputnum
-              END-PERFORM
-
-              PERFORM 3 times
-                 Display "Result with cancelling program"
-                 cancel "DoubleRecur"
-                 CALL "DoubleRecur"    USING BY CONTENT inputnum
-                 CALL "DoubleNoRecur"  USING BY CONTENT inputnum
-              END-PERFORM
-          ELSE
-             STOP RUN
+              ADD inputnum TO ws-checkpoint-total
+              DISPLAY "CHECKPOINTED RUNNING TOTAL = "
+                      ws-checkpoint-total
+              EVALUATE TRUE
+                  WHEN op-double
+                     PERFORM 3 times
+                        Display "Result without cancelling program"
+                        CALL "DoubleRecur"    USING BY CONTENT inputnum
+                        CALL "DoubleNoRecur"  USING BY CONTENT inputnum
+                     END-PERFORM
+
+                     PERFORM 3 times
+                        Display "Result with cancelling program"
+                        cancel "DoubleRecur"
+                        CALL "DoubleRecur"    USING BY CONTENT inputnum
+                        CALL "DoubleNoRecur"  USING BY CONTENT inputnum
+                     END-PERFORM
+                  WHEN op-triple
+                     PERFORM 3 times
+                        Display "Result without cancelling program"
+                        CALL "TripleRecur"    USING BY CONTENT inputnum
+                        CALL "TripleNoRecur"  USING BY CONTENT inputnum
+                     END-PERFORM
+
+                     PERFORM 3 times
+                        Display "Result with cancelling program"
+                        cancel "TripleRecur"
+                        CALL "TripleRecur"    USING BY CONTENT inputnum
+                        CALL "TripleNoRecur"  USING BY CONTENT inputnum
+                     END-PERFORM
+                  WHEN op-halve
+                     PERFORM 3 times
+                        Display "Result without cancelling program"
+                        CALL "HalveRecur"    USING BY CONTENT inputnum
+                        CALL "HalveNoRecur"  USING BY CONTENT inputnum
+                     END-PERFORM
+
+                     PERFORM 3 times
+                        Display "Result with cancelling program"
+                        cancel "HalveRecur"
+                        CALL "HalveRecur"    USING BY CONTENT inputnum
+                        CALL "HalveNoRecur"  USING BY CONTENT inputnum
+                     END-PERFORM
+              END-EVALUATE
           END-IF.
 
+          PERFORM 2000-SAVE-CHECKPOINT THRU 2000-EXIT.
+          STOP RUN.
+
+      * A CHECKPOINT FILE LEFT BEHIND BY A PRIOR RUN HOLDS THE
+      * RUNNING TOTAL ACCUMULATED SO FAR SO IT CARRIES FORWARD.
+       1000-LOAD-CHECKPOINT.
+           MOVE ZERO TO ws-checkpoint-total.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF ckpt-status-ok
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO ws-checkpoint-total
+                   NOT AT END
+                       MOVE CHECKPOINT-REC TO ws-checkpoint-total
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF ckpt-status-ok
+               MOVE ws-checkpoint-total TO CHECKPOINT-REC
+               WRITE CHECKPOINT-REC
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "ERROR OPENING CHECKPOINT FILE"
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
         IDENTIFICATION DIVISION.
         PROGRAM-ID. DoubleRecur.
         DATA DIVISION.
@@ -82,6 +183,70 @@
           EXIT PROGRAM.
         END PROGRAM DoubleNoRecur.
 
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. TripleRecur.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 RunningTotal   PIC 9(5) VALUE ZERO.
+        LINKAGE SECTION.
+        01 ParamValue     PIC 99.
+        PROCEDURE DIVISION USING ParamValue.
+        Begin.
+          ADD ParamValue ParamValue ParamValue TO RunningTotal.
+          DISPLAY "Total from TripleRecur   = " WITH NO ADVANCING
+          CALL "DisplayTotal" USING BY CONTENT RunningTotal
+          EXIT PROGRAM.
+        END PROGRAM TripleRecur.
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. TripleNoRecur IS INITIAL.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 RunningTotal PIC 9(5) VALUE ZERO.
+        LINKAGE SECTION.
+        01 ParamValue PIC 99.
+        PROCEDURE DIVISION USING ParamValue.
+        Begin.
+          ADD ParamValue ParamValue ParamValue TO RunningTotal.
+          DISPLAY "Total from TripleNoRecur " WITH NO ADVANCING
+          CALL "DisplayTotal" USING BY CONTENT RunningTotal
+          EXIT PROGRAM.
+        END PROGRAM TripleNoRecur.
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. HalveRecur.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 RunningTotal   PIC 9(5) VALUE ZERO.
+        01 HalvedValue    PIC 9(5) VALUE ZERO.
+        LINKAGE SECTION.
+        01 ParamValue     PIC 99.
+        PROCEDURE DIVISION USING ParamValue.
+        Begin.
+          COMPUTE HalvedValue = ParamValue / 2.
+          ADD HalvedValue TO RunningTotal.
+          DISPLAY "Total from HalveRecur    = " WITH NO ADVANCING
+          CALL "DisplayTotal" USING BY CONTENT RunningTotal
+          EXIT PROGRAM.
+        END PROGRAM HalveRecur.
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. HalveNoRecur IS INITIAL.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 RunningTotal PIC 9(5) VALUE ZERO.
+        01 HalvedValue    PIC 9(5) VALUE ZERO.
+        LINKAGE SECTION.
+        01 ParamValue PIC 99.
+        PROCEDURE DIVISION USING ParamValue.
+        Begin.
+          COMPUTE HalvedValue = ParamValue / 2.
+          ADD HalvedValue TO RunningTotal.
+          DISPLAY "Total from HalveNoRecur  " WITH NO ADVANCING
+          CALL "DisplayTotal" USING BY CONTENT RunningTotal
+          EXIT PROGRAM.
+        END PROGRAM HalveNoRecur.
+
         IDENTIFICATION DIVISION.
         PROGRAM-ID. DisplayTotal IS COMMON INITIAL PROGRAM.
         DATA DIVISION.
