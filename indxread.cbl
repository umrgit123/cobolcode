@@ -15,11 +15,14 @@
                        ORGANIZATION INDEXED
                        STATUS WS-EMP-FILE-STATUS
                        RECORD KEY EMPID .
+        SELECT EXTRACT-FILE ASSIGN "EMPBROWSE.DAT"
+                       ORGANIZATION LINE SEQUENTIAL
+                       STATUS WS-EXTRACT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
 
        FD EMPFILE
-       RECORD 80.
+       RECORD 90.
        01 EMPREC.
          05 EMPID          PIC 9(05).
          05 EMPDEPT        PIC 9(03).
@@ -27,39 +30,107 @@
          05 EMPSALARY      PIC 9(06).
          05 EMPGRADE       PIC X(02).
          05 EMPDESIGNATION PIC X(20).
-         05 FILLER         PIC X(34).
+         05 EMP-HIRE-DATE  PIC 9(08).
+         05 EMP-TERM-DATE  PIC 9(08).
+         05 EMP-STATUS     PIC X(01).
+           88 EMP-ACTIVE     VALUE "A".
+           88 EMP-TERMINATED VALUE "T".
+           88 EMP-ON-LEAVE   VALUE "L".
+         05 EMP-STATUS-DATE PIC 9(08).
+         05 FILLER         PIC X(09).
+
+       FD EXTRACT-FILE.
+       01 EXTRACT-LINE.
+          05 EXT-EMPID          PIC 9(05).
+          05 FILLER             PIC X(02) VALUE SPACES.
+          05 EXT-EMPDEPT        PIC 9(03).
+          05 FILLER             PIC X(02) VALUE SPACES.
+          05 EXT-EMPNAME        PIC X(20).
+          05 FILLER             PIC X(02) VALUE SPACES.
+          05 EXT-EMPSALARY      PIC 9(06).
+          05 FILLER             PIC X(02) VALUE SPACES.
+          05 EXT-EMPGRADE       PIC X(02).
 
        WORKING-STORAGE SECTION.
        01 SWITCHES.
          05 WS-EMP-FILE-STATUS     PIC X(02) VALUE "00".
            88 EMP-STATUS-OK        VALUE "00".
+           88 EMP-FILE-NOT-FOUND   VALUE "05".
+           88 EMP-END-OF-FILE      VALUE "10".
+           88 EMP-SEQUENCE-ERROR   VALUE "21".
+           88 EMP-DUPLICATE-KEY    VALUE "22".
+           88 EMP-RECORD-NOT-FOUND VALUE "23".
+           88 EMP-BOUNDARY-VIOLATION VALUE "24" "34".
+           88 EMP-FILE-NOT-FOUND-OPEN VALUE "35".
+           88 EMP-OPEN-MODE-CONFLICT VALUE "37".
+           88 EMP-ALREADY-OPEN     VALUE "41".
+           88 EMP-NOT-OPEN         VALUE "42".
+           88 EMP-NO-READ-PRIOR    VALUE "43".
+           88 EMP-READ-AFTER-END   VALUE "46".
+           88 EMP-NOT-OPEN-FOR-IO  VALUE "49".
+           88 EMP-RECORD-LOCKED    VALUE "91".
          05 WS-EMP-FILE-END        PIC X(01) VALUE "N".
            88 EMP-FILE-END         VALUE "Y".
+         05 WS-EXTRACT-FILE-STATUS PIC X(02) VALUE "00".
+           88 EXTRACT-STATUS-OK    VALUE "00".
+       01 WS-START-EMPID           PIC 9(05) VALUE ZERO.
+       01 WS-FILTER-DEPT           PIC 9(03) VALUE ZERO.
+       01 WS-DISPLAY-COUNT         PIC 9(05) VALUE ZERO.
        PROCEDURE DIVISION.
        MAINLINE.
            PERFORM 1000-INIT THRU 1000-EXIT.
            PERFORM 2000-READ-FILE THRU 2000-EXIT.
            PERFORM 9999-CLEANUP THRU 9999-EXIT.
-           STOP RUN.
+           GOBACK.
 
        1000-INIT.
            OPEN I-O EMPFILE.
       *
-      * 
+      *
            IF EMP-STATUS-OK
                continue
            ELSE
                DISPLAY "ERROR OPENING EMFILE"
-               DISPLAY "FILE STATUS : " WS-EMP-FILE-STATUS
+               PERFORM 9100-DISPLAY-FILE-STATUS THRU 9100-EXIT
                STOP RUN
            END-IF.
+
+           OPEN OUTPUT EXTRACT-FILE.
+           IF NOT EXTRACT-STATUS-OK
+               DISPLAY "ERROR OPENING EXTRACT-FILE"
+               DISPLAY "FILE STATUS : " WS-EXTRACT-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+      * STARTING KEY AND OPTIONAL DEPARTMENT FILTER CAN BE SUPPLIED AS
+      * TWO POSITIONAL COMMAND-LINE ARGUMENTS (STARTING EMPID, THEN
+      * FILTER DEPARTMENT). NEITHER IS INTERACTIVELY PROMPTED FOR SO
+      * THIS PROGRAM CAN RUN UNATTENDED FROM EMPBATCH; A MISSING OR
+      * ZERO ARGUMENT SIMPLY MEANS "START AT THE BEGINNING" / "NO
+      * DEPARTMENT FILTER".
+           MOVE ZERO TO WS-START-EMPID.
+           MOVE ZERO TO WS-FILTER-DEPT.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-START-EMPID FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE ZERO TO WS-START-EMPID
+           END-ACCEPT.
+           IF WS-START-EMPID = ZERO
+               MOVE 1 TO WS-START-EMPID
+           END-IF.
+
+           DISPLAY 2 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-FILTER-DEPT FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE ZERO TO WS-FILTER-DEPT
+           END-ACCEPT.
        1000-EXIT.
            EXIT.
 
        2000-READ-FILE.
            INITIALIZE EMPREC.
 
-           MOVE 2 TO EMPID.
+           MOVE WS-START-EMPID TO EMPID.
            START EMPFILE KEY >= EMPID
                INVALID KEY
                    PERFORM 2200-INVALID-KEY THRU 2200-EXIT.
@@ -74,27 +145,77 @@
                AT end
                    DISPLAY "END OF FILE REACHED"
                    MOVE "Y" TO WS-EMP-FILE-END
-                   GO TO 2200-EXIT.
+           END-READ.
+
+           IF EMP-FILE-END
+               GO TO 2100-EXIT
+           END-IF.
 
            IF NOT EMP-STATUS-OK
                DISPLAY "ERROR READING EMFILE"
-               DISPLAY "FILE STATUS : " WS-EMP-FILE-STATUS
+               PERFORM 9100-DISPLAY-FILE-STATUS THRU 9100-EXIT
                STOP RUN
            END-IF.
 
-           DISPLAY "EMP-NAME: " EMPNAME.
+           IF WS-FILTER-DEPT NOT = ZERO
+                   AND EMPDEPT NOT = WS-FILTER-DEPT
+               GO TO 2100-EXIT
+           END-IF.
+
+           DISPLAY "EMPID: " EMPID
+                   " DEPT: " EMPDEPT
+                   " NAME: " EMPNAME
+                   " SALARY: " EMPSALARY
+                   " GRADE: " EMPGRADE.
+           ADD 1 TO WS-DISPLAY-COUNT.
+           PERFORM 2150-WRITE-EXTRACT THRU 2150-EXIT.
        2100-EXIT.
            EXIT.
 
+       2150-WRITE-EXTRACT.
+           MOVE EMPID     TO EXT-EMPID.
+           MOVE EMPDEPT   TO EXT-EMPDEPT.
+           MOVE EMPNAME   TO EXT-EMPNAME.
+           MOVE EMPSALARY TO EXT-EMPSALARY.
+           MOVE EMPGRADE  TO EXT-EMPGRADE.
+           WRITE EXTRACT-LINE.
+       2150-EXIT.
+           EXIT.
+
        2200-INVALID-KEY.
            DISPLAY "ERROR STARTING FILE"
-           DISPLAY "FILE STATUS : " WS-EMP-FILE-STATUS
+           PERFORM 9100-DISPLAY-FILE-STATUS THRU 9100-EXIT
            STOP RUN.
        2200-EXIT.
            exit.
 
+       9100-DISPLAY-FILE-STATUS.
+           EVALUATE TRUE
+               WHEN EMP-FILE-NOT-FOUND
+                   DISPLAY "FILE STATUS : " WS-EMP-FILE-STATUS
+                           " - FILE NOT FOUND"
+               WHEN EMP-RECORD-NOT-FOUND
+                   DISPLAY "FILE STATUS : " WS-EMP-FILE-STATUS
+                           " - RECORD NOT FOUND"
+               WHEN EMP-BOUNDARY-VIOLATION
+                   DISPLAY "FILE STATUS : " WS-EMP-FILE-STATUS
+                           " - BOUNDARY VIOLATION"
+               WHEN EMP-NO-READ-PRIOR
+                   DISPLAY "FILE STATUS : " WS-EMP-FILE-STATUS
+                           " - NO READ PRIOR TO REWRITE/DELETE"
+               WHEN EMP-RECORD-LOCKED
+                   DISPLAY "FILE STATUS : " WS-EMP-FILE-STATUS
+                           " - RECORD LOCKED BY ANOTHER USER"
+               WHEN OTHER
+                   DISPLAY "FILE STATUS : " WS-EMP-FILE-STATUS
+           END-EVALUATE.
+       9100-EXIT.
+           EXIT.
+
        9999-CLEANUP.
            CLOSE EMPFILE.
+           CLOSE EXTRACT-FILE.
            DISPLAY "END OF PROCESSING".
+           DISPLAY "RECORDS DISPLAYED: " WS-DISPLAY-COUNT.
        9999-EXIT.
            EXIT.
\ No newline at end of file
