@@ -1,9 +1,17 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INDXDEUP.
       * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
-      * THIS PROGRAM UPDATES ONE RECORD AND DELETES ONE RECORD
-      * FROM INDEX FILE
-      * 
+      * THIS PROGRAM APPLIES A BATCH OF MAINTENANCE TRANSACTIONS
+      * (UPDATE / DELETE / INSERT) AGAINST THE INDEX FILE. EACH
+      * TRANSACTION APPLIED IS RECORDED ON AN AUDIT TRAIL FILE WITH
+      * ITS BEFORE AND AFTER IMAGE. PROGRESS IS CHECKPOINTED SO A
+      * LARGE BATCH CAN BE RESTARTED WITHOUT REAPPLYING TRANSACTIONS
+      * THAT WERE ALREADY PROCESSED.
+      *
+      * A DELETE TRANSACTION DOES NOT PHYSICALLY REMOVE THE RECORD -
+      * IT SETS EMP-STATUS TO TERMINATED SO THE EMPLOYEE'S HISTORY
+      * REMAINS ON THE FILE FOR REPORTING.
+      *
       * FILE CREATED IN INDXFILE PROGRAM IS INPUT TO THIS PROGRAM
       * RUN INDXFILE PROGRAM FIRST
       * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
@@ -15,11 +23,20 @@
                        ORGANIZATION INDEXED
                        STATUS WS-EMP-FILE-STATUS
                        RECORD KEY EMPID .
+        SELECT MAINT-FILE ASSIGN "EMPMAINT.DAT"
+                       ORGANIZATION LINE SEQUENTIAL
+                       STATUS WS-TRANS-FILE-STATUS.
+        SELECT AUDIT-FILE ASSIGN "INDXDEUP.AUD"
+                       ORGANIZATION LINE SEQUENTIAL
+                       STATUS WS-AUDIT-FILE-STATUS.
+        SELECT CHECKPOINT-FILE ASSIGN "INDXDEUP.CKP"
+                       ORGANIZATION LINE SEQUENTIAL
+                       STATUS WS-CKPT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
 
        FD EMPFILE
-       RECORD 80.
+       RECORD 90.
        01 EMPREC.
           05 EMPID             PIC 9(05).
           05 EMPDEPT           PIC 9(03).
@@ -27,21 +44,87 @@
           05 EMPSALARY         PIC 9(06).
           05 EMPGRADE          PIC X(02).
           05 EMPDESIGNATION    PIC X(20).
-          05 FILLER            PIC X(34).
+          05 EMP-HIRE-DATE     PIC 9(08).
+          05 EMP-TERM-DATE     PIC 9(08).
+          05 EMP-STATUS        PIC X(01).
+             88 EMP-ACTIVE     VALUE "A".
+             88 EMP-TERMINATED VALUE "T".
+             88 EMP-ON-LEAVE   VALUE "L".
+          05 EMP-STATUS-DATE   PIC 9(08).
+          05 FILLER            PIC X(09).
+
+       FD MAINT-FILE
+       RECORD 65.
+       01 TRANS-REC.
+          05 TRANS-ACTION          PIC X(01).
+          05 TRANS-EMPID           PIC 9(05).
+          05 TRANS-EMPDEPT         PIC 9(03).
+          05 TRANS-EMPNAME         PIC X(20).
+          05 TRANS-EMPSALARY       PIC 9(06).
+          05 TRANS-EMPGRADE        PIC X(02).
+          05 TRANS-EMPDESIGNATION  PIC X(20).
+          05 TRANS-HIRE-DATE       PIC 9(08).
+
+       FD AUDIT-FILE.
+       01 AUDIT-REC.
+          05 AUD-TIMESTAMP     PIC X(21).
+          05 FILLER            PIC X(02) VALUE SPACES.
+          05 AUD-ACTION        PIC X(01).
+          05 FILLER            PIC X(02) VALUE SPACES.
+          05 AUD-EMPID         PIC 9(05).
+          05 FILLER            PIC X(02) VALUE SPACES.
+          05 AUD-BEFORE-IMAGE  PIC X(90).
+          05 FILLER            PIC X(02) VALUE SPACES.
+          05 AUD-AFTER-IMAGE   PIC X(90).
+
+       FD CHECKPOINT-FILE.
+       01 CKPT-REC.
+          05 CKPT-TRANS-COUNT  PIC 9(05).
 
        WORKING-STORAGE SECTION.
       *
        01 SWITCHES.
           05 WS-EMP-FILE-STATUS    PIC X(02) VALUE "00".
              88 EMP-STATUS-OK      VALUE "00".
+             88 EMP-FILE-NOT-FOUND VALUE "05".
+             88 EMP-END-OF-FILE    VALUE "10".
+             88 EMP-SEQUENCE-ERROR VALUE "21".
+             88 EMP-DUPLICATE-KEY  VALUE "22".
+             88 EMP-RECORD-NOT-FOUND VALUE "23".
+             88 EMP-BOUNDARY-VIOLATION VALUE "24" "34".
+             88 EMP-FILE-NOT-FOUND-OPEN VALUE "35".
+             88 EMP-OPEN-MODE-CONFLICT VALUE "37".
+             88 EMP-ALREADY-OPEN   VALUE "41".
+             88 EMP-NOT-OPEN       VALUE "42".
+             88 EMP-NO-READ-PRIOR  VALUE "43".
+             88 EMP-READ-AFTER-END VALUE "46".
+             88 EMP-NOT-OPEN-FOR-IO VALUE "49".
+             88 EMP-RECORD-LOCKED  VALUE "91".
+          05 WS-TRANS-FILE-STATUS  PIC X(02) VALUE "00".
+             88 TRANS-STATUS-OK    VALUE "00".
+          05 WS-TRANS-FILE-END     PIC X(01) VALUE "N".
+             88 TRANS-FILE-END     VALUE "Y".
+          05 WS-AUDIT-FILE-STATUS  PIC X(02) VALUE "00".
+             88 AUDIT-STATUS-OK    VALUE "00".
+          05 WS-CKPT-FILE-STATUS   PIC X(02) VALUE "00".
+             88 CKPT-STATUS-OK     VALUE "00".
+      *
+       01 WS-COUNTERS.
+          05 WS-TRANS-COUNT    PIC 9(05) VALUE ZERO.
+          05 WS-RESTART-COUNT  PIC 9(05) VALUE ZERO.
+          05 WS-SKIP-COUNT     PIC 9(05) VALUE ZERO.
+          05 WS-UPDATE-COUNT   PIC 9(05) VALUE ZERO.
+          05 WS-DELETE-COUNT   PIC 9(05) VALUE ZERO.
+          05 WS-INSERT-COUNT   PIC 9(05) VALUE ZERO.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(03) VALUE 1.
+       01 WS-BEFORE-IMAGE   PIC X(90).
       *
        PROCEDURE DIVISION.
        MAINLINE.
            PERFORM 1000-INIT THRU 1000-EXIT.
-           PERFORM 2000-UPDATE-REC THRU 2000-EXIT.
-           PERFORM 3000-DELETE-REC THRU 3000-EXIT.
+           PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT.
            PERFORM 9999-CLEANUP THRU 9999-EXIT.
-           STOP RUN.
+           GOBACK.
 
        1000-INIT.
            OPEN I-O EMPFILE.
@@ -51,42 +134,225 @@
                continue
            ELSE
                DISPLAY "ERROR OPENING EMFILE"
-               DISPLAY "FILE STATUS : " WS-EMP-FILE-STATUS
+               PERFORM 9100-DISPLAY-FILE-STATUS THRU 9100-EXIT
                STOP RUN
            END-IF.
+
+           OPEN INPUT MAINT-FILE.
+           IF NOT TRANS-STATUS-OK
+               DISPLAY "ERROR OPENING MAINT-FILE"
+               DISPLAY "FILE STATUS : " WS-TRANS-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT AUDIT-FILE.
+           IF NOT AUDIT-STATUS-OK
+               DISPLAY "ERROR OPENING AUDIT-FILE"
+               DISPLAY "FILE STATUS : " WS-AUDIT-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
        1000-EXIT.
            EXIT.
 
-       2000-UPDATE-REC.
-           MOVE 2 TO EMPID.
+      * A CHECKPOINT FILE LEFT BEHIND BY A PRIOR RUN THAT DID NOT
+      * FINISH HOLDS THE COUNT OF TRANSACTIONS ALREADY APPLIED.
+      * TRANSACTIONS UP TO THAT COUNT ARE SKIPPED ON THIS RUN.
+       1100-READ-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-STATUS-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO WS-RESTART-COUNT
+                   NOT AT END
+                       MOVE CKPT-TRANS-COUNT TO WS-RESTART-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF WS-RESTART-COUNT > ZERO
+                   DISPLAY "RESTARTING AFTER TRANSACTION "
+                           WS-RESTART-COUNT
+               END-IF
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       2000-PROCESS-TRANSACTIONS.
+           PERFORM UNTIL TRANS-FILE-END
+               READ MAINT-FILE
+                   AT END
+                       MOVE "Y" TO WS-TRANS-FILE-END
+                   NOT AT END
+                       ADD 1 TO WS-TRANS-COUNT
+                       IF WS-TRANS-COUNT <= WS-RESTART-COUNT
+                           ADD 1 TO WS-SKIP-COUNT
+                       ELSE
+                           PERFORM 2100-APPLY-TRANSACTION
+                                   THRU 2100-EXIT
+                           PERFORM 2900-WRITE-CHECKPOINT
+                                   THRU 2900-EXIT
+                       END-IF
+               END-READ
+           END-PERFORM.
+       2000-EXIT.
+           EXIT.
+
+       2100-APPLY-TRANSACTION.
+           EVALUATE TRANS-ACTION
+               WHEN "U"
+                   PERFORM 3000-UPDATE-REC THRU 3000-EXIT
+               WHEN "D"
+                   PERFORM 4000-DELETE-REC THRU 4000-EXIT
+               WHEN "I"
+                   PERFORM 5000-INSERT-REC THRU 5000-EXIT
+               WHEN OTHER
+                   DISPLAY "UNKNOWN ACTION CODE '" TRANS-ACTION
+                           "' FOR EMPID: " TRANS-EMPID
+           END-EVALUATE.
+       2100-EXIT.
+           EXIT.
+
+      * CHECKPOINT EVERY WS-CHECKPOINT-INTERVAL TRANSACTIONS SO A
+      * RESTARTED RUN DOES NOT HAVE TO REPROCESS THE WHOLE BATCH.
+       2900-WRITE-CHECKPOINT.
+           IF FUNCTION MOD(WS-TRANS-COUNT WS-CHECKPOINT-INTERVAL)
+                   = ZERO
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE WS-TRANS-COUNT TO CKPT-TRANS-COUNT
+               WRITE CKPT-REC
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       2900-EXIT.
+           EXIT.
+
+       3000-UPDATE-REC.
+           MOVE TRANS-EMPID TO EMPID.
            READ EMPFILE INVALID KEY
                   PERFORM 9000-INVALID-KEY THRU 9000-EXIT.
-           MOVE "UPDATE EMP 02" TO EMPNAME
+           MOVE EMPREC TO WS-BEFORE-IMAGE.
+           MOVE TRANS-EMPDEPT        TO EMPDEPT
+           MOVE TRANS-EMPNAME        TO EMPNAME
+           MOVE TRANS-EMPSALARY      TO EMPSALARY
+           MOVE TRANS-EMPGRADE       TO EMPGRADE
+           MOVE TRANS-EMPDESIGNATION TO EMPDESIGNATION
            REWRITE EMPREC INVALID key
                    PERFORM 9000-INVALID-KEY THRU 9000-EXIT.
-           DISPLAY "UPDATE SUCCESSFUL".
-       2000-EXIT.
+           MOVE "U" TO AUD-ACTION.
+           PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT.
+           ADD 1 TO WS-UPDATE-COUNT.
+           DISPLAY "UPDATE SUCCESSFUL: " EMPID.
+       3000-EXIT.
            EXIT.
 
-       3000-DELETE-REC.
-           MOVE 3 TO EMPID.
-           DELETE EMPFILE
-               INVALID KEY
-                   PERFORM 9000-INVALID-KEY THRU 9000-EXIT.
-           DISPLAY "DELETE SUCCESSFUL".
-       3000-EXIT.
+      * A DELETE TRANSACTION MARKS THE EMPLOYEE TERMINATED RATHER
+      * THAN REMOVING THE RECORD, SO THE EMPLOYEE'S HISTORY SURVIVES
+      * FOR REPORTING AND FOR ANY LATER REHIRE.
+       4000-DELETE-REC.
+           MOVE TRANS-EMPID TO EMPID.
+           READ EMPFILE INVALID KEY
+               PERFORM 9000-INVALID-KEY THRU 9000-EXIT.
+           MOVE EMPREC TO WS-BEFORE-IMAGE.
+           MOVE "T" TO EMP-STATUS.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO EMP-STATUS-DATE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO EMP-TERM-DATE.
+           REWRITE EMPREC INVALID KEY
+               PERFORM 9000-INVALID-KEY THRU 9000-EXIT.
+           MOVE "D" TO AUD-ACTION.
+           PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT.
+           ADD 1 TO WS-DELETE-COUNT.
+           DISPLAY "RECORD MARKED TERMINATED: " EMPID.
+       4000-EXIT.
+           EXIT.
+
+       5000-INSERT-REC.
+           INITIALIZE EMPREC.
+           MOVE TRANS-EMPID          TO EMPID
+           MOVE TRANS-EMPDEPT        TO EMPDEPT
+           MOVE TRANS-EMPNAME        TO EMPNAME
+           MOVE TRANS-EMPSALARY      TO EMPSALARY
+           MOVE TRANS-EMPGRADE       TO EMPGRADE
+           MOVE TRANS-EMPDESIGNATION TO EMPDESIGNATION
+           MOVE TRANS-HIRE-DATE      TO EMP-HIRE-DATE
+           MOVE "A"                  TO EMP-STATUS
+           MOVE TRANS-HIRE-DATE      TO EMP-STATUS-DATE.
+           MOVE SPACES TO WS-BEFORE-IMAGE.
+           WRITE EMPREC.
+           IF EMP-STATUS-OK
+               MOVE "I" TO AUD-ACTION
+               PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+               ADD 1 TO WS-INSERT-COUNT
+               DISPLAY "INSERT SUCCESSFUL: " EMPID
+           ELSE
+               IF EMP-DUPLICATE-KEY
+                   DISPLAY "DUPLICATE EMPID SKIPPED: " EMPID
+               ELSE
+                   PERFORM 9000-INVALID-KEY THRU 9000-EXIT
+               END-IF
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+       8000-WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           MOVE TRANS-EMPID          TO AUD-EMPID.
+           MOVE WS-BEFORE-IMAGE      TO AUD-BEFORE-IMAGE.
+           MOVE EMPREC               TO AUD-AFTER-IMAGE.
+           WRITE AUDIT-REC.
+       8000-EXIT.
            EXIT.
 
-       
        9000-INVALID-KEY.
            DISPLAY "FILE ERROR"
-           DISPLAY "FILE STATUS : " WS-EMP-FILE-STATUS
+           PERFORM 9100-DISPLAY-FILE-STATUS THRU 9100-EXIT
            STOP RUN.
        9000-EXIT.
            exit.
 
+       9100-DISPLAY-FILE-STATUS.
+           EVALUATE TRUE
+               WHEN EMP-FILE-NOT-FOUND
+                   DISPLAY "FILE STATUS : " WS-EMP-FILE-STATUS
+                           " - FILE NOT FOUND"
+               WHEN EMP-RECORD-NOT-FOUND
+                   DISPLAY "FILE STATUS : " WS-EMP-FILE-STATUS
+                           " - RECORD NOT FOUND"
+               WHEN EMP-BOUNDARY-VIOLATION
+                   DISPLAY "FILE STATUS : " WS-EMP-FILE-STATUS
+                           " - BOUNDARY VIOLATION"
+               WHEN EMP-NO-READ-PRIOR
+                   DISPLAY "FILE STATUS : " WS-EMP-FILE-STATUS
+                           " - NO READ PRIOR TO REWRITE/DELETE"
+               WHEN EMP-RECORD-LOCKED
+                   DISPLAY "FILE STATUS : " WS-EMP-FILE-STATUS
+                           " - RECORD LOCKED BY ANOTHER USER"
+               WHEN OTHER
+                   DISPLAY "FILE STATUS : " WS-EMP-FILE-STATUS
+           END-EVALUATE.
+       9100-EXIT.
+           EXIT.
+
        9999-CLEANUP.
            CLOSE EMPFILE.
+           CLOSE MAINT-FILE.
+           CLOSE AUDIT-FILE.
+           PERFORM 9900-RESET-CHECKPOINT THRU 9900-EXIT.
            DISPLAY "END OF PROCESSING".
+           DISPLAY "TRANSACTIONS SKIPPED (ALREADY APPLIED): "
+                   WS-SKIP-COUNT.
+           DISPLAY "UPDATES APPLIED    : " WS-UPDATE-COUNT.
+           DISPLAY "DELETES APPLIED    : " WS-DELETE-COUNT.
+           DISPLAY "INSERTS APPLIED    : " WS-INSERT-COUNT.
        9999-EXIT.
+           EXIT.
+
+      * THE BATCH FINISHED CLEANLY SO THE CHECKPOINT IS RESET TO
+      * ZERO - THE NEXT RUN WILL START FROM THE BEGINNING OF ITS
+      * OWN TRANSACTION FILE RATHER THAN SKIPPING TRANSACTIONS.
+       9900-RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE ZERO TO CKPT-TRANS-COUNT.
+           WRITE CKPT-REC.
+           CLOSE CHECKPOINT-FILE.
+       9900-EXIT.
            EXIT.
\ No newline at end of file
