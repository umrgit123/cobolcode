@@ -2,14 +2,43 @@
       * Program to show use of arrays and subscripts
       * A 3 x 2 array is used as an example.You can modify to add
       * more levels if needed.
+      *
+      * WS-TV-TABLE IS LOADED FROM AN INPUT FILE RATHER THAN
+      * HARDCODED, THE NUMBER OF TVS OCCURRING VARIES WITH HOW MANY
+      * RECORDS ARE ON THE FILE (OCCURS DEPENDING ON), AND A SEARCH
+      * PARAGRAPH LOOKS UP ENTRIES BY MAKE.
       *********************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SUBSCRPT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TV-FILE ASSIGN "TVTABLE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS WS-TV-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD TV-FILE.
+       01 TV-REC.
+           05 TV-SIZE      PIC 9(02).
+           05 TV-DETAILS   PIC X(20).
+
        WORKING-STORAGE SECTION.
+       01 WS-TV-FILE-STATUS   PIC X(02) VALUE "00".
+          88 TV-FILE-STATUS-OK VALUE "00".
+       01 WS-TV-FILE-END      PIC X(01) VALUE "N".
+          88 TV-FILE-END      VALUE "Y".
+       01 WS-TV-COUNT         PIC 9(02) VALUE ZERO.
+       01 WS-SUB              PIC 9(02).
+       01 WS-COST-SUB         PIC 9(02).
+       01 WS-SEARCH-MAKE      PIC X(07).
+       01 WS-FOUND-FLAG       PIC X(01) VALUE "N".
+          88 MAKE-FOUND       VALUE "Y".
+
        01 WS-TV-TABLE.
-         05 WS-TV OCCURS 3 TIMES.
+         05 WS-TV OCCURS 1 TO 10 TIMES DEPENDING ON WS-TV-COUNT.
            10 WS-TV-SIZE PIC 9(02).
            10 WS-TV-DETAILS.
               15 WS-TV-COST   OCCURS 2 TIMES.
@@ -17,16 +46,87 @@
                  20 WS-TV-PRICE PIC 9(3).
 
        PROCEDURE DIVISION.
-           MOVE 48 TO WS-TV-SIZE(1).
-           MOVE 'SONY   800TOSHIBA650' TO WS-TV-DETAILS(1).
-           MOVE 56 TO WS-TV-SIZE(2).
-           MOVE 'SONY   900TOSHIBA750' TO WS-TV-DETAILS(2).
-           MOVE 64 TO WS-TV-SIZE(3).
-           MOVE 'SONY   999TOSHIBA850' TO WS-TV-DETAILS(3).
-
-           DISPLAY WS-TV-SIZE(1) "INCHES  MAKE : " WS-TV-MAKE(1, 1)
-                       " PRICE  :  " WS-TV-PRICE(1,1).
-           DISPLAY WS-TV-SIZE(2) "INCHES  MAKE : " WS-TV-MAKE(2,2) 
-                       " PRICE  :  " WS-TV-PRICE(2, 2).
-
-           STOP RUN.
\ No newline at end of file
+       MAINLINE.
+           PERFORM 1000-LOAD-TABLE THRU 1000-EXIT.
+           PERFORM 2000-DISPLAY-TABLE THRU 2000-EXIT.
+           PERFORM 3000-SEARCH-BY-MAKE THRU 3000-EXIT.
+           STOP RUN.
+
+      * ONE RECORD PER TV, SIZE PLUS THE TWO MAKE/PRICE PAIRS
+      * PACKED THE SAME WAY WS-TV-DETAILS IS LAID OUT.
+       1000-LOAD-TABLE.
+           MOVE ZERO TO WS-TV-COUNT.
+           OPEN INPUT TV-FILE.
+           IF NOT TV-FILE-STATUS-OK
+               DISPLAY "ERROR OPENING TV-FILE"
+               DISPLAY "FILE STATUS : " WS-TV-FILE-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL TV-FILE-END
+               READ TV-FILE
+                   AT END
+                       MOVE "Y" TO WS-TV-FILE-END
+                   NOT AT END
+                       IF WS-TV-COUNT >= 10
+                           DISPLAY "TV TABLE FULL - RECORD REJECTED"
+                       ELSE
+                           ADD 1 TO WS-TV-COUNT
+                           MOVE TV-SIZE TO WS-TV-SIZE(WS-TV-COUNT)
+                           MOVE TV-DETAILS
+                               TO WS-TV-DETAILS(WS-TV-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE TV-FILE.
+       1000-EXIT.
+           EXIT.
+
+      * WS-TV OCCURS A MINIMUM OF 1 TIME, SO AN EMPTY INPUT FILE
+      * (WS-TV-COUNT LEFT AT ZERO) MUST BE HANDLED BEFORE INDEXING
+      * INTO THE TABLE RATHER THAN LEFT TO PERFORM VARYING TO SKIP.
+       2000-DISPLAY-TABLE.
+           IF WS-TV-COUNT = ZERO
+               DISPLAY "NO TVS LOADED"
+           ELSE
+               PERFORM VARYING WS-SUB FROM 1 BY 1
+                       UNTIL WS-SUB > WS-TV-COUNT
+                   PERFORM VARYING WS-COST-SUB FROM 1 BY 1
+                           UNTIL WS-COST-SUB > 2
+                       DISPLAY WS-TV-SIZE(WS-SUB) "INCHES  MAKE : "
+                               WS-TV-MAKE(WS-SUB, WS-COST-SUB)
+                               " PRICE  :  "
+                               WS-TV-PRICE(WS-SUB, WS-COST-SUB)
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      * LOOKS UP EVERY MAKE/PRICE ENTRY ACROSS THE LOADED TABLE AND
+      * DISPLAYS EACH TV THAT CARRIES THE REQUESTED MAKE.
+       3000-SEARCH-BY-MAKE.
+           IF WS-TV-COUNT = ZERO
+               DISPLAY "NO TVS LOADED"
+           ELSE
+               DISPLAY "ENTER MAKE TO SEARCH FOR : " WITH NO ADVANCING
+               ACCEPT WS-SEARCH-MAKE
+               MOVE "N" TO WS-FOUND-FLAG
+               PERFORM VARYING WS-SUB FROM 1 BY 1
+                       UNTIL WS-SUB > WS-TV-COUNT
+                   PERFORM VARYING WS-COST-SUB FROM 1 BY 1
+                           UNTIL WS-COST-SUB > 2
+                       IF WS-TV-MAKE(WS-SUB, WS-COST-SUB)
+                               = WS-SEARCH-MAKE
+                           MOVE "Y" TO WS-FOUND-FLAG
+                           DISPLAY "FOUND : " WS-TV-SIZE(WS-SUB)
+                                   "INCHES  PRICE : "
+                                   WS-TV-PRICE(WS-SUB, WS-COST-SUB)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+               IF NOT MAKE-FOUND
+                   DISPLAY "NO MATCHING MAKE FOUND"
+               END-IF
+           END-IF.
+       3000-EXIT.
+           EXIT.
