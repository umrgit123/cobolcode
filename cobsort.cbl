@@ -6,6 +6,13 @@
       *For simple sorts on maiframe it is recommeded to use
       *JCL sort rather than sorting via program.
       *
+      *RECORDS ARE SORTED BY DEPARTMENT (MAJOR) AND NAME (MINOR).
+      *SORT DIRECTION CAN BE SWITCHED TO DESCENDING AT RUN TIME.
+      *AN INPUT PROCEDURE SCREENS OUT RECORDS WITH A BLANK NAME OR
+      *A NON-NUMERIC/ZERO EMPLOYEE ID BEFORE THEY REACH THE SORT,
+      *AND A SMALL CONTROL REPORT SUMMARISES HOW MANY RECORDS WERE
+      *READ, SORTED AND REJECTED.
+      *
       ***************************************************
 
        IDENTIFICATION DIVISION.
@@ -17,23 +24,155 @@
            organization is line sequential.
        SELECT OUT-FILE     ASSIGN TO "sortedout.DAT".
        SELECT WORK-FILE    ASSIGN TO "workfile.DAT".
+       SELECT REJECT-FILE  ASSIGN TO "sortrej.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CONTROL-FILE ASSIGN TO "sortctl.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD IN-FILE.
        01 IN-REC.
           05 IN-EMP-ID         PIC 9(5).
+          05 IN-EMP-DEPT       PIC 9(3).
           05 IN-EMP-NAME       PIC X(20).
        FD OUT-FILE.
        01 OUT-REC.
           05 OUT-EMP-ID        PIC 9(5).
+          05 OUT-EMP-DEPT      PIC 9(3).
           05 OUT-EMP-NAME      PIC X(20).
        SD WORK-FILE.
        01 SORT-REC.
           05 SORT-EMP-ID       PIC 9(5).
+          05 SORT-EMP-DEPT     PIC 9(3).
           05 SORT-EMP-NAME     PIC X(20).
+       FD REJECT-FILE.
+       01 REJECT-REC.
+          05 REJ-INPUT-LINE    PIC X(28).
+          05 FILLER            PIC X(02) VALUE SPACES.
+          05 REJ-REASON        PIC X(30).
+       FD CONTROL-FILE.
+       01 CONTROL-LINE         PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SORT-ORDER        PIC X(01) VALUE "A".
+          88 SORT-DESCENDING   VALUE "D".
+          88 SORT-ASCENDING    VALUE "A".
+       01 WS-COUNTS.
+          05 WS-READ-COUNT     PIC 9(05) VALUE ZERO.
+          05 WS-REJECT-COUNT   PIC 9(05) VALUE ZERO.
+          05 WS-RELEASE-COUNT  PIC 9(05) VALUE ZERO.
+          05 WS-OUTPUT-COUNT   PIC 9(05) VALUE ZERO.
+       01 WS-REJECT-REASON     PIC X(30).
+
        PROCEDURE DIVISION.
-           SORT WORK-FILE
-           ON ASCENDING KEY SORT-EMP-ID
-             USING IN-FILE GIVING OUT-FILE.
+       MAINLINE.
+      * SORT ORDER CAN BE SUPPLIED ON THE COMMAND LINE (A OR D);
+      * IF NOT SUPPLIED, ASCENDING IS THE DEFAULT.
+           ACCEPT WS-SORT-ORDER FROM COMMAND-LINE.
+           IF NOT SORT-DESCENDING
+               MOVE "A" TO WS-SORT-ORDER
+           END-IF.
+
+           IF SORT-DESCENDING
+               SORT WORK-FILE
+                   ON DESCENDING KEY SORT-EMP-DEPT
+                   ON DESCENDING KEY SORT-EMP-NAME
+                   INPUT PROCEDURE IS 1000-VALIDATE-INPUT
+                   OUTPUT PROCEDURE IS 2000-WRITE-OUTPUT
+           ELSE
+               SORT WORK-FILE
+                   ON ASCENDING KEY SORT-EMP-DEPT
+                   ON ASCENDING KEY SORT-EMP-NAME
+                   INPUT PROCEDURE IS 1000-VALIDATE-INPUT
+                   OUTPUT PROCEDURE IS 2000-WRITE-OUTPUT
+           END-IF.
+
+           PERFORM 3000-WRITE-CONTROL-REPORT THRU 3000-EXIT.
            DISPLAY 'END PROCESSING'.
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
+
+      * READS THE UNSORTED INPUT FILE AND RELEASES ONLY RECORDS THAT
+      * HAVE A VALID NUMERIC/NON-ZERO ID AND A NON-BLANK NAME. BAD
+      * RECORDS ARE LOGGED TO THE REJECT FILE INSTEAD OF BEING SORTED.
+       1000-VALIDATE-INPUT.
+           OPEN INPUT IN-FILE.
+           OPEN OUTPUT REJECT-FILE.
+           PERFORM UNTIL 1 = 2
+               READ IN-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       ADD 1 TO WS-READ-COUNT
+                       PERFORM 1100-CHECK-RECORD THRU 1100-EXIT
+               END-READ
+           END-PERFORM.
+           CLOSE IN-FILE.
+           CLOSE REJECT-FILE.
+       1000-EXIT.
+           EXIT.
+
+       1100-CHECK-RECORD.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF IN-EMP-ID NOT NUMERIC OR IN-EMP-ID = ZERO
+               MOVE "INVALID OR ZERO EMPLOYEE ID" TO WS-REJECT-REASON
+           ELSE
+               IF IN-EMP-NAME = SPACES
+                   MOVE "BLANK EMPLOYEE NAME" TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+           IF WS-REJECT-REASON = SPACES
+               MOVE IN-EMP-ID   TO SORT-EMP-ID
+               MOVE IN-EMP-DEPT TO SORT-EMP-DEPT
+               MOVE IN-EMP-NAME TO SORT-EMP-NAME
+               RELEASE SORT-REC
+               ADD 1 TO WS-RELEASE-COUNT
+           ELSE
+               MOVE IN-REC       TO REJ-INPUT-LINE
+               MOVE WS-REJECT-REASON TO REJ-REASON
+               WRITE REJECT-REC
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      * COPIES THE SORTED RECORDS TO THE OUTPUT FILE, COUNTING THEM
+      * FOR THE CONTROL REPORT.
+       2000-WRITE-OUTPUT.
+           OPEN OUTPUT OUT-FILE.
+           PERFORM UNTIL 1 = 2
+               RETURN WORK-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE SORT-EMP-ID   TO OUT-EMP-ID
+                       MOVE SORT-EMP-DEPT TO OUT-EMP-DEPT
+                       MOVE SORT-EMP-NAME TO OUT-EMP-NAME
+                       WRITE OUT-REC
+                       ADD 1 TO WS-OUTPUT-COUNT
+               END-RETURN
+           END-PERFORM.
+           CLOSE OUT-FILE.
+       2000-EXIT.
+           EXIT.
+
+       3000-WRITE-CONTROL-REPORT.
+           OPEN OUTPUT CONTROL-FILE.
+           STRING "SORT ORDER            : " WS-SORT-ORDER
+               DELIMITED BY SIZE INTO CONTROL-LINE.
+           WRITE CONTROL-LINE.
+           STRING "RECORDS READ           : " WS-READ-COUNT
+               DELIMITED BY SIZE INTO CONTROL-LINE.
+           WRITE CONTROL-LINE.
+           STRING "RECORDS REJECTED       : " WS-REJECT-COUNT
+               DELIMITED BY SIZE INTO CONTROL-LINE.
+           WRITE CONTROL-LINE.
+           STRING "RECORDS SORTED         : " WS-RELEASE-COUNT
+               DELIMITED BY SIZE INTO CONTROL-LINE.
+           WRITE CONTROL-LINE.
+           STRING "RECORDS WRITTEN TO OUT : " WS-OUTPUT-COUNT
+               DELIMITED BY SIZE INTO CONTROL-LINE.
+           WRITE CONTROL-LINE.
+           CLOSE CONTROL-FILE.
+       3000-EXIT.
+           EXIT.
