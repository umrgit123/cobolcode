@@ -0,0 +1,195 @@
+      *********************************************************************
+      * CONSOLIDATED DAILY EMPLOYEE MASTER EXTRACT.
+      *
+      * EVERY EMPFILE RECORD (THE INDEXED FILE MAINTAINED BY
+      * INDXFILE/INDXREAD/INDXDEUP) IS LOOKED UP IN THE EMPLOYEE SQL
+      * TABLE (MAINTAINED BY EMPINSERT) AND THE TWO SOURCES ARE
+      * WRITTEN OUT AS ONE CONSOLIDATED RECORD. THIS IS A LEFT JOIN
+      * FROM EMPFILE'S POINT OF VIEW - AN EMPFILE RECORD WITH NO
+      * MATCHING EMPLOYEE TABLE ROW IS STILL EXTRACTED, WITH THE
+      * EMPLOYEE TABLE FIELDS LEFT BLANK.
+      *********************************************************************
+      $SET SQL(DBMAN=ADO)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPEXTRACT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT EMPFILE ASSIGN "EMPFIL"
+                      ACCESS DYNAMIC
+                      ORGANIZATION INDEXED
+                      STATUS WS-EMP-FILE-STATUS
+                      RECORD KEY EMPID.
+       SELECT EXTRACT-FILE ASSIGN "EMPEXTRACT.DAT"
+                      ORGANIZATION LINE SEQUENTIAL
+                      STATUS WS-EXT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPFILE
+       RECORD 90.
+       01 EMPREC.
+          05 EMPID             PIC 9(05).
+          05 EMPDEPT           PIC 9(03).
+          05 EMPNAME           PIC X(20).
+          05 EMPSALARY         PIC 9(06).
+          05 EMPGRADE          PIC X(02).
+          05 EMPDESIGNATION    PIC X(20).
+          05 EMP-HIRE-DATE     PIC 9(08).
+          05 EMP-TERM-DATE     PIC 9(08).
+          05 EMP-STATUS        PIC X(01).
+             88 EMP-ACTIVE     VALUE "A".
+             88 EMP-TERMINATED VALUE "T".
+             88 EMP-ON-LEAVE   VALUE "L".
+          05 EMP-STATUS-DATE   PIC 9(08).
+          05 FILLER            PIC X(09).
+
+       FD EXTRACT-FILE.
+       01 EXTRACT-LINE.
+          05 EXT-EMPID          PIC 9(05).
+          05 FILLER             PIC X(02) VALUE SPACES.
+          05 EXT-EMPNAME        PIC X(20).
+          05 FILLER             PIC X(02) VALUE SPACES.
+          05 EXT-EMPDEPT        PIC 9(03).
+          05 FILLER             PIC X(02) VALUE SPACES.
+          05 EXT-EMPSALARY      PIC 9(06).
+          05 FILLER             PIC X(02) VALUE SPACES.
+          05 EXT-EMPGRADE       PIC X(02).
+          05 FILLER             PIC X(02) VALUE SPACES.
+          05 EXT-EMPDESIGNATION PIC X(20).
+          05 FILLER             PIC X(02) VALUE SPACES.
+          05 EXT-EMP-STATUS     PIC X(01).
+          05 FILLER             PIC X(02) VALUE SPACES.
+          05 EXT-SQL-FNAME      PIC X(40).
+          05 FILLER             PIC X(02) VALUE SPACES.
+          05 EXT-SQL-LNAME      PIC X(20).
+          05 FILLER             PIC X(02) VALUE SPACES.
+          05 EXT-SQL-DEPTID     PIC X(20).
+          05 FILLER             PIC X(02) VALUE SPACES.
+          05 EXT-MATCH-FLAG     PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMP-FILE-STATUS    PIC X(02) VALUE "00".
+          88 EMP-STATUS-OK      VALUE "00".
+       01 WS-EMP-FILE-END       PIC X(01) VALUE "N".
+          88 EMP-FILE-END       VALUE "Y".
+       01 WS-EXT-FILE-STATUS    PIC X(02) VALUE "00".
+          88 EXT-STATUS-OK      VALUE "00".
+
+       01 WS-COUNTS.
+          05 WS-EXTRACTED-COUNT PIC 9(05) VALUE ZERO.
+          05 WS-MATCHED-COUNT   PIC 9(05) VALUE ZERO.
+          05 WS-UNMATCHED-COUNT PIC 9(05) VALUE ZERO.
+
+      *  INCLUDE THE SQL COMMUNICATIONS AREA. THIS INCLUDES THE
+      *  DEFINITIONS OF SQLCODE, ETC
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 SQL-EMPID    PIC X(05).
+       01 SQL-FNAME    PIC X(40).
+       01 SQL-LNAME    PIC X(20).
+       01 SQL-DEPTID   PIC X(20).
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           PERFORM 1000-INIT THRU 1000-EXIT.
+           PERFORM 2000-BUILD-EXTRACT THRU 2000-EXIT.
+           PERFORM 9999-CLEANUP THRU 9999-EXIT.
+           GOBACK.
+
+       1000-INIT.
+           EXEC SQL CONNECT TO UMRCONNECT
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY "ERROR: NOT CONNECTED"
+               DISPLAY SQLCODE
+               DISPLAY SQLERRMC
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT EMPFILE.
+           IF NOT EMP-STATUS-OK
+               DISPLAY "ERROR OPENING EMPFILE"
+               DISPLAY "FILE STATUS : " WS-EMP-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT EXTRACT-FILE.
+           IF NOT EXT-STATUS-OK
+               DISPLAY "ERROR OPENING EXTRACT-FILE"
+               DISPLAY "FILE STATUS : " WS-EXT-FILE-STATUS
+               STOP RUN
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-BUILD-EXTRACT.
+           PERFORM UNTIL EMP-FILE-END
+               READ EMPFILE NEXT
+                   AT END
+                       MOVE "Y" TO WS-EMP-FILE-END
+                   NOT AT END
+                       PERFORM 2100-LOOKUP-AND-WRITE THRU 2100-EXIT
+               END-READ
+           END-PERFORM.
+       2000-EXIT.
+           EXIT.
+
+      * EMPFILE FIELDS ALWAYS GO OUT; THE EMPLOYEE TABLE FIELDS ARE
+      * FILLED IN WHEN A MATCH IS FOUND AND LEFT BLANK OTHERWISE.
+       2100-LOOKUP-AND-WRITE.
+           MOVE EMPID TO SQL-EMPID.
+           MOVE SPACES TO SQL-FNAME SQL-LNAME SQL-DEPTID.
+           EXEC SQL
+               SELECT FNAME, LNAME, DEPTID
+                   INTO :SQL-FNAME, :SQL-LNAME, :SQL-DEPTID
+                   FROM EMPLOYEE
+                   WHERE EMPID = :SQL-EMPID
+           END-EXEC.
+
+           MOVE EMPID       TO EXT-EMPID.
+           MOVE EMPNAME      TO EXT-EMPNAME.
+           MOVE EMPDEPT      TO EXT-EMPDEPT.
+           MOVE EMPSALARY    TO EXT-EMPSALARY.
+           MOVE EMPGRADE     TO EXT-EMPGRADE.
+           MOVE EMPDESIGNATION TO EXT-EMPDESIGNATION.
+           MOVE EMP-STATUS   TO EXT-EMP-STATUS.
+
+           IF SQLCODE = 0
+               MOVE SQL-FNAME  TO EXT-SQL-FNAME
+               MOVE SQL-LNAME  TO EXT-SQL-LNAME
+               MOVE SQL-DEPTID TO EXT-SQL-DEPTID
+               MOVE "Y"        TO EXT-MATCH-FLAG
+               ADD 1 TO WS-MATCHED-COUNT
+           ELSE
+               MOVE SPACES TO EXT-SQL-FNAME EXT-SQL-LNAME
+                               EXT-SQL-DEPTID
+               MOVE "N"    TO EXT-MATCH-FLAG
+               ADD 1 TO WS-UNMATCHED-COUNT
+               IF SQLCODE NOT = 100
+                   DISPLAY "SQL ERROR LOOKING UP EMPID: " EMPID
+                   DISPLAY SQLCODE
+                   DISPLAY SQLERRMC
+               END-IF
+           END-IF.
+
+           WRITE EXTRACT-LINE.
+           ADD 1 TO WS-EXTRACTED-COUNT.
+       2100-EXIT.
+           EXIT.
+
+       9999-CLEANUP.
+           CLOSE EMPFILE.
+           CLOSE EXTRACT-FILE.
+           EXEC SQL
+               DISCONNECT UMRCONNECT
+           END-EXEC.
+           DISPLAY "END OF PROCESSING".
+           DISPLAY "RECORDS EXTRACTED       : " WS-EXTRACTED-COUNT.
+           DISPLAY "MATCHED TO EMPLOYEE TABLE: " WS-MATCHED-COUNT.
+           DISPLAY "NOT IN EMPLOYEE TABLE    : " WS-UNMATCHED-COUNT.
+       9999-EXIT.
+           EXIT.
