@@ -1,9 +1,9 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. INDXFILE.
       * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
-      * THIS PROGRAM CREATES AN INDEX FILE WITH THREE RECORDS.
-      * RECORD DETAILS ARE HARDCODED. YOU CAN EASILY MODIFY THE
-      * PROGRAM TO READ AN INPUT FILE AND WRITE TO EMPFILE.
+      * THIS PROGRAM CREATES AN INDEX FILE FROM A NEW-HIRE TRANSACTION
+      * FILE. EACH RECORD ON THE TRANSACTION FILE BECOMES ONE EMPFILE
+      * RECORD.
       * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
         ENVIRONMENT DIVISION.
         INPUT-OUTPUT SECTION.
@@ -13,11 +13,17 @@
                        ORGANIZATION INDEXED
                        STATUS EMP-FILE-STATUS
                        RECORD KEY EMPID .
+        SELECT NEWHIRE-FILE ASSIGN "NEWHIRE.DAT"
+                       ORGANIZATION LINE SEQUENTIAL
+                       STATUS WS-TRANS-FILE-STATUS.
+        SELECT CONTROL-FILE ASSIGN "INDXFILE.CTL"
+                       ORGANIZATION LINE SEQUENTIAL
+                       STATUS WS-CTL-FILE-STATUS.
         DATA DIVISION.
         FILE SECTION.
 
         FD EMPFILE
-        RECORD 80.
+        RECORD 90.
         01 EMPREC.
             05 EMPID           PIC 9(05).
             05 EMPDEPT         PIC 9(03).
@@ -25,20 +31,77 @@
             05 EMPSALARY       PIC 9(06).
             05 EMPGRADE        PIC X(02).
             05 EMPDESIGNATION  PIC X(20).
-            05 FILLER          PIC X(34).
+            05 EMP-HIRE-DATE   PIC 9(08).
+            05 EMP-TERM-DATE   PIC 9(08).
+            05 EMP-STATUS      PIC X(01).
+               88 EMP-ACTIVE     VALUE "A".
+               88 EMP-TERMINATED VALUE "T".
+               88 EMP-ON-LEAVE   VALUE "L".
+            05 EMP-STATUS-DATE PIC 9(08).
+            05 FILLER          PIC X(09).
+
+        FD NEWHIRE-FILE
+        RECORD 64.
+        01 TRANS-REC.
+            05 TRANS-EMPID           PIC 9(05).
+            05 TRANS-EMPDEPT         PIC 9(03).
+            05 TRANS-EMPNAME         PIC X(20).
+            05 TRANS-EMPSALARY       PIC 9(06).
+            05 TRANS-EMPGRADE        PIC X(02).
+            05 TRANS-EMPDESIGNATION  PIC X(20).
+            05 TRANS-HIRE-DATE       PIC 9(08).
+
+        FD CONTROL-FILE
+        RECORD 14.
+        01 CONTROL-REC.
+            05 CTL-RECORD-COUNT      PIC 9(05).
+            05 CTL-SALARY-TOTAL      PIC 9(09).
 
         WORKING-STORAGE SECTION.
         01 SWITCHES.
            05 EMP-FILE-STATUS PIC X(02) VALUE "00".
               88 EMP-STATUS-OK VALUE "00".
               88 EMP-FILE-NOT-FOUND VALUE "05".
-        01 WRITE-COUNT        PIC 9(02) VALUE 0.
+              88 EMP-END-OF-FILE VALUE "10".
+              88 EMP-SEQUENCE-ERROR VALUE "21".
+              88 EMP-DUPLICATE-KEY VALUE "22".
+              88 EMP-RECORD-NOT-FOUND VALUE "23".
+              88 EMP-BOUNDARY-VIOLATION VALUE "24" "34".
+              88 EMP-FILE-NOT-FOUND-OPEN VALUE "35".
+              88 EMP-OPEN-MODE-CONFLICT VALUE "37".
+              88 EMP-ALREADY-OPEN VALUE "41".
+              88 EMP-NOT-OPEN VALUE "42".
+              88 EMP-NO-READ-PRIOR VALUE "43".
+              88 EMP-READ-AFTER-END VALUE "46".
+              88 EMP-NOT-OPEN-FOR-IO VALUE "49".
+              88 EMP-RECORD-LOCKED VALUE "91".
+           05 WS-TRANS-FILE-STATUS PIC X(02) VALUE "00".
+              88 TRANS-STATUS-OK VALUE "00".
+           05 WS-TRANS-FILE-END PIC X(01) VALUE "N".
+              88 TRANS-FILE-END VALUE "Y".
+           05 WS-CTL-FILE-STATUS PIC X(02) VALUE "00".
+              88 CTL-STATUS-OK VALUE "00".
+        01 WRITE-COUNT        PIC 9(05) VALUE 0.
+        01 REJECT-COUNT       PIC 9(05) VALUE 0.
+        01 WS-SALARY-TOTAL    PIC 9(09) VALUE 0.
+        01 WS-VALID-GRADES.
+           05 FILLER          PIC X(02) VALUE "E1".
+           05 FILLER          PIC X(02) VALUE "E2".
+           05 FILLER          PIC X(02) VALUE "E3".
+           05 FILLER          PIC X(02) VALUE "M1".
+           05 FILLER          PIC X(02) VALUE "M2".
+           05 FILLER          PIC X(02) VALUE "S1".
+        01 WS-VALID-GRADES-TBL REDEFINES WS-VALID-GRADES.
+           05 WS-VALID-GRADE  PIC X(02) OCCURS 6 TIMES.
+        01 WS-GRADE-SUB       PIC 9(01).
+        01 WS-GRADE-OK        PIC X(01) VALUE "N".
+           88 GRADE-IS-VALID  VALUE "Y".
         PROCEDURE DIVISION.
         MAINLINE.
            PERFORM 1000-INIT THRU 1000-EXIT.
            PERFORM 2000-CREATE-FILE THRU 2000-EXIT.
            PERFORM 9999-CLEANUP THRU 9999-EXIT.
-           STOP RUN.
+           GOBACK.
 
        1000-INIT.
            OPEN OUTPUT EMPFILE.
@@ -48,57 +111,123 @@
                continue
            ELSE
                DISPLAY "ERROR OPENING EMFILE"
-               DISPLAY "FILE STATUS : " EMP-FILE-STATUS
+               PERFORM 2150-DISPLAY-FILE-STATUS THRU 2150-EXIT
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT NEWHIRE-FILE.
+           IF NOT TRANS-STATUS-OK
+               DISPLAY "ERROR OPENING NEWHIRE-FILE"
+               DISPLAY "FILE STATUS : " WS-TRANS-FILE-STATUS
                STOP RUN
            END-IF.
        1000-EXIT.
            EXIT.
 
        2000-CREATE-FILE.
-           INITIALIZE EMPREC.
-
-           MOVE 1              TO EMPID
-           MOVE 001            TO EMPDEPT.
-           MOVE "EMPLOYEE 01"  TO EMPNAME.
-           MOVE 10000          TO EMPSALARY.
-           MOVE "11"           TO EMPGRADE.
-           MOVE "DEVELOPER"    TO EMPDESIGNATION.
-           PERFORM 2100-WRITE-EMP-REC THRU 2100-EXIT.
-           ADD 1 TO WRITE-COUNT.
-
-           MOVE 2 TO EMPID
-           MOVE 002 TO EMPDEPT.
-           MOVE "EMPLOYEE 02" TO EMPNAME.
-           MOVE 20000 TO EMPSALARY.
-           MOVE "22" TO EMPGRADE.
-           MOVE "SENIOR DEVELOPER" TO EMPDESIGNATION.
-           PERFORM 2100-WRITE-EMP-REC THRU 2100-EXIT.
-           ADD 1 TO WRITE-COUNT.
-
-           MOVE 3 TO EMPID
-           MOVE 003 TO EMPDEPT.
-           MOVE "EMPLOYEE 01" TO EMPNAME.
-           MOVE 30000 TO EMPSALARY.
-           MOVE "33" TO EMPGRADE.
-           MOVE "JUNIOR DEVELOPER" TO EMPDESIGNATION.
-           PERFORM 2100-WRITE-EMP-REC THRU 2100-EXIT.
-           ADD 1 TO WRITE-COUNT.
+           PERFORM UNTIL TRANS-FILE-END
+               READ NEWHIRE-FILE
+                   AT END
+                       MOVE "Y" TO WS-TRANS-FILE-END
+                   NOT AT END
+                       INITIALIZE EMPREC
+                       MOVE TRANS-EMPID          TO EMPID
+                       MOVE TRANS-EMPDEPT        TO EMPDEPT
+                       MOVE TRANS-EMPNAME        TO EMPNAME
+                       MOVE TRANS-EMPSALARY      TO EMPSALARY
+                       MOVE TRANS-EMPGRADE       TO EMPGRADE
+                       MOVE TRANS-EMPDESIGNATION TO EMPDESIGNATION
+                       MOVE TRANS-HIRE-DATE      TO EMP-HIRE-DATE
+                       MOVE "A"                  TO EMP-STATUS
+                       MOVE TRANS-HIRE-DATE      TO EMP-STATUS-DATE
+                       PERFORM 2050-VALIDATE-GRADE THRU 2050-EXIT
+                       IF GRADE-IS-VALID
+                           PERFORM 2100-WRITE-EMP-REC THRU 2100-EXIT
+                       ELSE
+                           ADD 1 TO REJECT-COUNT
+                           DISPLAY "INVALID EMPGRADE '" EMPGRADE
+                                   "' REJECTED FOR EMPID: " EMPID
+                       END-IF
+               END-READ
+           END-PERFORM.
        2000-EXIT.
            EXIT.
-           
+
+       2050-VALIDATE-GRADE.
+           MOVE "N" TO WS-GRADE-OK.
+           PERFORM VARYING WS-GRADE-SUB FROM 1 BY 1
+                   UNTIL WS-GRADE-SUB > 6
+               IF EMPGRADE = WS-VALID-GRADE (WS-GRADE-SUB)
+                   MOVE "Y" TO WS-GRADE-OK
+                   MOVE 6 TO WS-GRADE-SUB
+               END-IF
+           END-PERFORM.
+       2050-EXIT.
+           EXIT.
+
        2100-WRITE-EMP-REC.
            WRITE EMPREC.
-           IF NOT EMP-STATUS-OK
-               DISPLAY "ERROR WRITING EMFILE"
-               DISPLAY "FILE STATUS : " EMP-FILE-STATUS
-               STOP RUN
+           IF EMP-STATUS-OK
+               ADD 1 TO WRITE-COUNT
+               ADD EMPSALARY TO WS-SALARY-TOTAL
+           ELSE
+               IF EMP-DUPLICATE-KEY
+                   DISPLAY "DUPLICATE EMPID SKIPPED: " EMPID
+               ELSE
+                   DISPLAY "ERROR WRITING EMFILE"
+                   PERFORM 2150-DISPLAY-FILE-STATUS THRU 2150-EXIT
+                   STOP RUN
+               END-IF
            END-IF.
        2100-EXIT.
            EXIT.
 
+       2150-DISPLAY-FILE-STATUS.
+           EVALUATE TRUE
+               WHEN EMP-FILE-NOT-FOUND
+                   DISPLAY "FILE STATUS : " EMP-FILE-STATUS
+                           " - FILE NOT FOUND"
+               WHEN EMP-RECORD-NOT-FOUND
+                   DISPLAY "FILE STATUS : " EMP-FILE-STATUS
+                           " - RECORD NOT FOUND"
+               WHEN EMP-BOUNDARY-VIOLATION
+                   DISPLAY "FILE STATUS : " EMP-FILE-STATUS
+                           " - BOUNDARY VIOLATION"
+               WHEN EMP-NO-READ-PRIOR
+                   DISPLAY "FILE STATUS : " EMP-FILE-STATUS
+                           " - NO READ PRIOR TO REWRITE/DELETE"
+               WHEN EMP-RECORD-LOCKED
+                   DISPLAY "FILE STATUS : " EMP-FILE-STATUS
+                           " - RECORD LOCKED BY ANOTHER USER"
+               WHEN OTHER
+                   DISPLAY "FILE STATUS : " EMP-FILE-STATUS
+           END-EVALUATE.
+       2150-EXIT.
+           EXIT.
+
        9999-CLEANUP.
            CLOSE EMPFILE.
+           CLOSE NEWHIRE-FILE.
+           PERFORM 9100-WRITE-CONTROL-TOTAL THRU 9100-EXIT.
            DISPLAY "END OF PROCESSING".
            DISPLAY "NO OF RECORDS WRITTEN: " WRITE-COUNT.
+           DISPLAY "NO OF RECORDS REJECTED (BAD GRADE): " REJECT-COUNT.
        9999-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
+
+      * A SMALL TRAILER FILE ALONGSIDE EMPFIL SO DOWNSTREAM JOBS
+      * (INDXREAD/INDXDEUP/REPORTPROG) CAN VERIFY THE RECORD COUNT
+      * AND SALARY TOTAL THEY SEE MATCH WHAT WAS LOADED HERE.
+       9100-WRITE-CONTROL-TOTAL.
+           OPEN OUTPUT CONTROL-FILE.
+           IF CTL-STATUS-OK
+               MOVE WRITE-COUNT     TO CTL-RECORD-COUNT
+               MOVE WS-SALARY-TOTAL TO CTL-SALARY-TOTAL
+               WRITE CONTROL-REC
+               CLOSE CONTROL-FILE
+           ELSE
+               DISPLAY "ERROR OPENING CONTROL-FILE"
+               DISPLAY "FILE STATUS : " WS-CTL-FILE-STATUS
+           END-IF.
+       9100-EXIT.
+           EXIT.
